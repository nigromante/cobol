@@ -8,6 +8,7 @@
            INCLUDE GLOBAL_DEF.
            INCLUDE STRCAT_DEF.
            INCLUDE NUM2STR_DEF.
+           INCLUDE NUM200STR_DEF.
 
        LINKAGE SECTION.
            77  numero  PIC X(10).
@@ -28,4 +29,5 @@
 
        INCLUDE STRCAT_CODE.
        INCLUDE NUM2STR_CODE.
+       INCLUDE NUM200STR_CODE.
 
