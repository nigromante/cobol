@@ -3,71 +3,114 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOOP.
        AUTHOR. JULIAN VIDAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           INCLUDE TRACE_SEL.
+
+           SELECT NUMS-IN
+               ASSIGN "./DATA/LOOP-NUMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS NUMS-IN-STATUS.
+
+           SELECT RPT-FILE
+               ASSIGN "./DATA/LOOP-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS RPT-FILE-STATUS.
+
        DATA DIVISION.
-          
+       FILE SECTION.
+           INCLUDE TRACE_FD.
+
+       FD  NUMS-IN.
+       01  NUMS-IN-REC          PIC X(12).
+
+       FD  RPT-FILE.
+       01  RPT-REC              PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+           INCLUDE GLOBAL_DEF.
+           INCLUDE TRACE_DEF.
+           INCLUDE STRCAT_DEF.
+           INCLUDE NUM2STR_DEF.
+           INCLUDE NUM200STR_DEF.
 
-           INCLUDE 000_DEFINES.
-           INCLUDE 001_DEFINES.
-           INCLUDE 300_DEFINES.
-           INCLUDE 301_DEFINES.
+           01  NUMS-IN-STATUS       PIC XX.
+               88  NUMS-IN-OK           VALUE "00".
+               88  NUMS-IN-EOF          VALUE "10".
 
-           77 WS-I   PIC 999 VALUE 1.
-           77 WS-NUMS  OCCURS 100 TIMES  PIC   9(12).
+           01  RPT-FILE-STATUS      PIC XX.
+               88  RPT-FILE-OK          VALUE "00".
+
+      *    UNA LINEA POR NUMERO PROCESADO: EL NUMERO DE ENTRADA,
+      *    EL TEXTO ARMADO POR EL MOTOR 301, Y SU LARGO.
+           01  RPT-LINE.
+               05  RL-NUMBER        PIC 9(12).
+               05  FILLER           PIC X(02) VALUE SPACES.
+               05  RL-TEXT          PIC X(60).
+               05  FILLER           PIC X(02) VALUE SPACES.
+               05  RL-LEN           PIC ZZZ9.
+
+           77 WS-I      PIC 999 VALUE 1.
+           77 WS-Count  PIC 999 VALUE 0.
+           77 WS-NUMS   OCCURS 100 TIMES  PIC   9(12).
 
            77 WS-Idx   PIC 9(12).
            77 WS-Word  REDEFINES  WS-Idx PIC X(12).
 
        PROCEDURE DIVISION.
 
-           MOVE 0 TO WS-NUMS(1).
-           MOVE 1 TO WS-NUMS(2).
-           MOVE 4 TO WS-NUMS(3).
-           MOVE 10 TO WS-NUMS(4).
-           MOVE 11 TO WS-NUMS(5).
-           MOVE 15 TO WS-NUMS(6).
-           MOVE 20 TO WS-NUMS(7).
-           MOVE 22 TO WS-NUMS(8).
-           MOVE 70 TO WS-NUMS(9).
-           MOVE 99 TO WS-NUMS(10).
-
-           MOVE 100 TO WS-NUMS(11).
-           MOVE 101 TO WS-NUMS(12).
-           MOVE 104 TO WS-NUMS(13).
-           MOVE 110 TO WS-NUMS(14).
-           MOVE 111 TO WS-NUMS(15).
-           MOVE 215 TO WS-NUMS(16).
-           MOVE 520 TO WS-NUMS(17).
-           MOVE 622 TO WS-NUMS(18).
-           MOVE 970 TO WS-NUMS(19).
-           MOVE 999 TO WS-NUMS(20).
-           
-           MOVE 1000 TO WS-NUMS(21).
-           MOVE 1001 TO WS-NUMS(22).
-           MOVE 1004 TO WS-NUMS(23).
-           MOVE 1110 TO WS-NUMS(24).
-           MOVE 1111 TO WS-NUMS(25).
-           MOVE 2015 TO WS-NUMS(26).
-           MOVE 5020 TO WS-NUMS(27).
-           MOVE 6022 TO WS-NUMS(28).
-           MOVE 9870 TO WS-NUMS(29).
-           MOVE 9999 TO WS-NUMS(30).
+           OPEN EXTEND TRACE-LOG.
+           OPEN INPUT NUMS-IN.
+           OPEN OUTPUT RPT-FILE.
+
+           PERFORM 100-LOAD-NUMS UNTIL NUMS-IN-EOF.
+
+           CLOSE NUMS-IN.
 
            PERFORM   301-INIT.
 
-           PERFORM WS-LOOP VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 30.
+           PERFORM WS-LOOP
+             VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-Count.
 
+           CLOSE RPT-FILE.
+           CLOSE TRACE-LOG.
            STOP RUN.
 
+      *    LEE EL ARCHIVO ./DATA/LOOP-NUMS, UN NUMERO POR LINEA,
+      *    PARA ARMAR EL LOTE DE PRUEBA SIN TOCAR EL FUENTE.
+       100-LOAD-NUMS.
+           READ NUMS-IN
+               AT END
+                   SET NUMS-IN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-Count
+                   MOVE FUNCTION NUMVAL(NUMS-IN-REC)
+                       TO WS-NUMS(WS-Count)
+           END-READ.
+
        WS-LOOP.
-           MOVE WS-NUMS(WS-I) TO W301-Num.
+           MOVE WS-NUMS(WS-I) TO W301-Num-N.
            PERFORM 301-TEST-BODY.
-
-           INCLUDE 001_CODE.
-           INCLUDE 300_CODE.
-           INCLUDE 301_CODE.
+           PERFORM 200-PRINT-REPORT.
+
+      *    DEJA EL RESULTADO EN ./DATA/LOOP-RPT PARA QUE LA CORRIDA
+      *    SIRVA COMO TRABAJO DE CONVERSION EN LOTE REPETIBLE, NO
+      *    SOLO COMO DEMO DE CONSOLA (QUE SIGUE CONTROLADA POR
+      *    WS-TRACE-ON EN GLOBAL_DEF).
+       200-PRINT-REPORT.
+           MOVE WS-NUMS(WS-I) TO RL-NUMBER.
+           MOVE W300-Out       TO RL-TEXT.
+           MOVE W300-Out-Len   TO RL-LEN.
+           MOVE RPT-LINE       TO RPT-REC.
+           WRITE RPT-REC.
+
+           INCLUDE TRACE_CODE.
+           INCLUDE STRCAT_CODE.
+           INCLUDE NUM2STR_CODE.
+           INCLUDE NUM200STR_CODE.
 
            INCLUDE 301_TEST.
 
-
