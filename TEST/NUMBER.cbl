@@ -2,25 +2,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NUMBER.
        AUTHOR. JULIAN VIDAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           INCLUDE TRACE_SEL.
+
        DATA DIVISION.
-          
+       FILE SECTION.
+           INCLUDE TRACE_FD.
+
        WORKING-STORAGE SECTION.
-           
-           INCLUDE 000_DEFINES.
-           INCLUDE 001_DEFINES.
-           INCLUDE 300_DEFINES.
-           INCLUDE 301_DEFINES.
+
+           INCLUDE GLOBAL_DEF.
+           INCLUDE TRACE_DEF.
+           INCLUDE STRCAT_DEF.
+           INCLUDE NUM2STR_DEF.
+           INCLUDE NUM200STR_DEF.
 
 
        PROCEDURE DIVISION.
 
+           OPEN EXTEND TRACE-LOG.
+
            PERFORM   301-INIT.
            PERFORM   301-TEST.
 
+           CLOSE TRACE-LOG.
            STOP RUN.
 
-           INCLUDE 001_CODE.
-           INCLUDE 300_CODE.
-           INCLUDE 301_CODE.
+           INCLUDE TRACE_CODE.
+           INCLUDE STRCAT_CODE.
+           INCLUDE NUM2STR_CODE.
+           INCLUDE NUM200STR_CODE.
 
-           INCLUDE 301_TEST.
+           INCLUDE NUM2STR_TEST.
