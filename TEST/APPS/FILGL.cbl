@@ -0,0 +1,212 @@
+       identification division.
+       program-id.    isamgl.
+       author.        kik.
+
+      *  ------  General-ledger interface extract for isamfile.  Reads
+      *  ------  ./DATA/INOUTFILE sequentially, writes one detail line
+      *  ------  per account plus a control-total line per account
+      *  ------  range (000000-099999, 100000-199999, ...) to
+      *  ------  ./DATA/INOUTFILE-GL, so the GL system has a
+      *  ------  fixed-format file to pick up instead of someone
+      *  ------  re-keying balances from the interactive screens.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is sequential
+               record key is acctno
+               status is file-error.
+
+           select gl-file
+               assign "./DATA/INOUTFILE-GL"
+               organization is line sequential
+               status is gl-file-status.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       fd  gl-file.
+       01  gl-rec              pic x(80).
+
+       working-storage section.
+       01  file-error          pic XX.
+       01  gl-file-status      pic XX.
+
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+
+       01  WS-RANGE-NO         pic 9(02).
+
+      *  ------  Control totals are kept per account-range band AND
+      *  ------  per currency within that band, so COP/USD/EUR don't
+      *  ------  get blended into one meaningless figure the way a
+      *  ------  single range-only accumulator would (see
+      *  ------  find-currency-slot in isamrpt/isambatch for the
+      *  ------  same per-currency bucketing, done there without the
+      *  ------  outer range dimension).
+       01  WS-RANGE-TABLE.
+           05  WS-RANGE-ENTRY OCCURS 10 TIMES.
+               10  WS-RANGE-CURR-USED  PIC 99 VALUE ZERO.
+               10  WS-RANGE-CURR-ENTRY OCCURS 10 TIMES.
+                   15  WS-RANGE-CURR-CODE   PIC X(03).
+                   15  WS-RANGE-CURR-COUNT  PIC 9(05) VALUE ZERO.
+                   15  WS-RANGE-CURR-AMT    PIC S9(07)V99 VALUE ZERO.
+
+       01  WS-RANGE-SUB        pic 9(02).
+       01  WS-RANGE-LOW        pic 9(06).
+       01  WS-RANGE-HIGH       pic 9(06).
+       01  WS-CURR-SUB         pic 99.
+       01  WS-CURR-SCAN        pic 99.
+
+       01  gl-detail-line.
+           03  gd-type         pic x(01) value "D".
+           03  filler          pic x(01) value space.
+           03  gd-acctno       pic 9(06).
+           03  filler          pic x(01) value space.
+           03  gd-currcode     pic x(03).
+           03  filler          pic x(01) value space.
+           03  gd-amount       pic -(6)9.99.
+           03  filler          pic x(59) value spaces.
+
+       01  gl-control-line.
+           03  gc-type         pic x(01) value "C".
+           03  filler          pic x(01) value space.
+           03  gc-range-low    pic 9(06).
+           03  filler          pic x(01) value "-".
+           03  gc-range-high   pic 9(06).
+           03  filler          pic x(01) value space.
+           03  gc-currcode     pic x(03).
+           03  filler          pic x(01) value space.
+           03  gc-count        pic zzzz9.
+           03  filler          pic x(01) value space.
+           03  gc-amount       pic -(7)9.99.
+           03  filler          pic x(39) value spaces.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : " file-error
+                   stop run
+               when other
+                   display "I/O warning, status " file-error
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           perform open-files.
+
+           set WS-NOT-EOF to TRUE.
+           perform extract.
+
+           perform write-control-totals.
+           perform close-files.
+
+           stop run.
+
+
+       extract.
+           PERFORM UNTIL WS-EOF
+             READ isamfile NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM write-detail-record
+           END-PERFORM.
+
+
+       write-detail-record.
+           compute WS-RANGE-NO = (acctno / 100000) + 1.
+
+           perform find-currency-slot.
+           add 1      to WS-RANGE-CURR-COUNT(WS-RANGE-NO, WS-CURR-SUB).
+           add amount to WS-RANGE-CURR-AMT(WS-RANGE-NO, WS-CURR-SUB).
+
+           move acctno in in-record   to gd-acctno.
+           move currcode in in-record to gd-currcode.
+           move amount in in-record   to gd-amount.
+           move gl-detail-line to gl-rec.
+           write gl-rec.
+
+
+       find-currency-slot.
+           move zero to WS-CURR-SUB.
+           perform test-currency-slot
+             varying WS-CURR-SCAN from 1 by 1
+                 until WS-CURR-SCAN > WS-RANGE-CURR-USED(WS-RANGE-NO)
+                    or WS-CURR-SUB not = zero.
+
+           if WS-CURR-SUB = zero
+               add 1 to WS-RANGE-CURR-USED(WS-RANGE-NO)
+               move WS-RANGE-CURR-USED(WS-RANGE-NO) to WS-CURR-SUB
+               move currcode in in-record
+                 to WS-RANGE-CURR-CODE(WS-RANGE-NO, WS-CURR-SUB)
+           end-if.
+
+
+       test-currency-slot.
+           if WS-RANGE-CURR-CODE(WS-RANGE-NO, WS-CURR-SCAN)
+                 = currcode in in-record
+               move WS-CURR-SCAN to WS-CURR-SUB
+           end-if.
+
+
+       write-control-totals.
+           perform write-one-range-total
+             varying WS-RANGE-SUB from 1 by 1
+                 until WS-RANGE-SUB > 10.
+
+
+       write-one-range-total.
+           if WS-RANGE-CURR-USED(WS-RANGE-SUB) not = zero
+               compute WS-RANGE-LOW  = (WS-RANGE-SUB - 1) * 100000
+               compute WS-RANGE-HIGH = WS-RANGE-LOW + 99999
+               perform write-one-control-total
+                 varying WS-CURR-SUB from 1 by 1
+                     until WS-CURR-SUB
+                         > WS-RANGE-CURR-USED(WS-RANGE-SUB)
+           end-if.
+
+
+       write-one-control-total.
+           move WS-RANGE-LOW    to gc-range-low
+           move WS-RANGE-HIGH   to gc-range-high
+           move WS-RANGE-CURR-CODE(WS-RANGE-SUB, WS-CURR-SUB)
+             to gc-currcode
+           move WS-RANGE-CURR-COUNT(WS-RANGE-SUB, WS-CURR-SUB)
+             to gc-count
+           move WS-RANGE-CURR-AMT(WS-RANGE-SUB, WS-CURR-SUB)
+             to gc-amount
+           move gl-control-line to gl-rec
+           write gl-rec.
+
+
+       open-files.
+           open input isamfile.
+           open output gl-file.
+
+
+       close-files.
+           close isamfile.
+           close gl-file.
