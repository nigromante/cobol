@@ -0,0 +1,162 @@
+       identification division.
+       program-id.    isamrpt.
+       author.        kik.
+
+      *  ------  Control-total report for isamfile.  Reads
+      *  ------  ./DATA/INOUTFILE sequentially and prints a record
+      *  ------  count and a sum of amount as a footer, so the file
+      *  ------  can be tied out against what it is expected to hold.
+
+       environment division.
+       configuration section.
+
+       special-names.
+            console is crt
+            decimal-point is comma.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is sequential
+               record key is acctno
+               status is file-error.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       working-storage section.
+       01  file-error         pic XX.
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+
+       01  idx           PIC 99 VALUE 1.
+       77  formato       PIC -(6)9.99.
+       77  total-formato PIC -(7)9.99.
+
+       01  WS-CURR-USED  PIC 99 VALUE ZERO.
+       01  WS-CURR-TABLE.
+           05  WS-CURR-ENTRY OCCURS 10 TIMES.
+               10  WS-CURR-CODE   PIC X(03).
+               10  WS-CURR-COUNT  PIC 9(05) VALUE ZERO.
+               10  WS-CURR-AMT    PIC S9(07)V99 VALUE ZERO.
+
+       01  WS-CURR-SUB   PIC 99.
+       01  WS-CURR-SCAN  PIC 99.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : "  line 24 column 1
+                   display file-error line 24
+                   stop run
+               when other
+                   display "I/O warning, status " file-error line 24
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           perform open-files.
+           perform show-screen.
+
+           MOVE 10 to idx.
+           set WS-NOT-EOF to TRUE.
+           perform listado.
+
+           perform print-totals.
+           perform close-files.
+
+           stop run.
+
+
+       show-screen.
+          display space.
+          display "Index-sequential files - control totals"
+                                 line 1 position 20.
+
+
+       listado.
+           PERFORM UNTIL WS-EOF
+             READ isamfile NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM print-record
+           END-PERFORM.
+
+
+       print-record.
+           perform find-currency-slot.
+           add 1      to WS-CURR-COUNT(WS-CURR-SUB).
+           add amount to WS-CURR-AMT(WS-CURR-SUB).
+           MOVE amount TO formato.
+           display acctno line idx position 4.
+           display formato line idx position 14.
+           add 1 TO idx.
+
+
+       find-currency-slot.
+           move zero to WS-CURR-SUB.
+           perform test-currency-slot
+             varying WS-CURR-SCAN from 1 by 1
+                 until WS-CURR-SCAN > WS-CURR-USED
+                    or WS-CURR-SUB not = zero.
+
+           if WS-CURR-SUB = zero
+               add 1 to WS-CURR-USED
+               move WS-CURR-USED           to WS-CURR-SUB
+               move currcode in in-record  to WS-CURR-CODE(WS-CURR-SUB)
+           end-if.
+
+
+       test-currency-slot.
+           if WS-CURR-CODE(WS-CURR-SCAN) = currcode in in-record
+               move WS-CURR-SCAN to WS-CURR-SUB
+           end-if.
+
+
+       print-totals.
+           add 2 to idx.
+           perform print-currency-total
+             varying WS-CURR-SUB from 1 by 1
+                 until WS-CURR-SUB > WS-CURR-USED.
+
+
+       print-currency-total.
+           MOVE WS-CURR-AMT(WS-CURR-SUB) TO total-formato.
+           display "Currency     :" line idx position 4.
+           display WS-CURR-CODE(WS-CURR-SUB) line idx position 20.
+           add 1 to idx.
+           display "Records read :" line idx position 4.
+           display WS-CURR-COUNT(WS-CURR-SUB) line idx position 20.
+           add 1 to idx.
+           display "Total amount :" line idx position 4.
+           display total-formato  line idx position 20.
+           add 2 to idx.
+
+
+       open-files.
+           open input isamfile.
+
+
+       close-files.
+           close isamfile.
+
