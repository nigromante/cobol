@@ -18,12 +18,38 @@
                record key is acctno
                status is file-error.
 
+           select optional trans-log
+               assign "./DATA/TRANLOG"
+               organization is line sequential
+               status is trans-log-status.
+
+           select optional ckpt-file
+               assign "./DATA/INOUTFILE-CKPT"
+               organization is line sequential
+               status is ckpt-file-status.
+
+           select optional run-control
+               assign "./DATA/INOUTFILE-RUNDATE"
+               organization is line sequential
+               status is run-control-status.
+
        data division.
        file section.
        fd  isamfile.
        01  in-record.
-           03  acctno      pic 99.
-           03  amount      pic 99999v99.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       fd  trans-log.
+       01  trans-log-rec       pic x(31).
+
+       fd  ckpt-file.
+       01  ckpt-rec            pic 9(06).
+
+       fd  run-control.
+       01  run-control-rec     pic 9(08).
 
        working-storage section.
        01  file-error         pic XX.
@@ -35,7 +61,67 @@
        01  parametro   PIC x(12).
        01  texto       PIC x(2000).
        01  idx     PIC 99 VALUE 1.
-       77  formato PIC zzzzzz9.99.
+       77  formato PIC -(6)9.99.
+
+       01  trans-log-status    pic XX.
+
+       01  trans-log-line.
+           03  tl-acctno       pic 9(06).
+           03  filler          pic x(01) value space.
+           03  tl-old-amount   pic s9(05)v99.
+           03  filler          pic x(01) value space.
+           03  tl-new-amount   pic s9(05)v99.
+           03  filler          pic x(01) value space.
+           03  tl-operator     pic x(08).
+
+       77  WS-CREDIT-LIMIT     pic 9(05)v99 VALUE 5000,00.
+
+       01  WS-OVERDRAFT-SW     pic X(01) VALUE 'N'.
+           88  WS-OVERDRAFT-ALLOWED      VALUE 'Y'.
+           88  WS-OVERDRAFT-NOT-ALLOWED  VALUE 'N'.
+
+       01  WS-SRC-NAME         pic X(40) VALUE "./DATA/INOUTFILE".
+       01  WS-BACKUP-DATE      pic 9(08).
+       01  WS-BACKUP-NAME      pic X(40).
+
+       01  ckpt-file-status    pic XX.
+       01  ws-last-acctno      pic 9(06) VALUE ZERO.
+
+       01  WS-DELETE-SW        pic X(01) VALUE 'N'.
+           88  WS-DELETE-YES             VALUE 'Y'.
+           88  WS-DELETE-NO              VALUE 'N'.
+
+       01  WS-MODE-SW          pic X(01) VALUE 'U'.
+           88  WS-INQUIRY-MODE           VALUE 'I'.
+           88  WS-UPDATE-MODE            VALUE 'U'.
+           88  WS-RANGE-MODE             VALUE 'R'.
+
+       01  WS-RANGE-LOW-AMT     pic s9(05)v99.
+       01  WS-RANGE-HIGH-AMT    pic s9(05)v99.
+
+       01  pr-abs-amount       pic 9(05)v99.
+       01  pr-whole            pic 9(10).
+       01  pr-cents            pic 99.
+       01  pr-numero           pic x(10).
+       01  pr-moneda           pic x(30).
+       01  pr-modo             pic x(01) value "N".
+       01  pr-texto            pic x(2000).
+       01  pr-engine-version   pic x(20).
+
+       01  WS-CURR-ENTRY       pic x(03).
+
+       01  WS-OPERATOR-ID       pic x(08) value spaces.
+
+       01  run-control-status  pic XX.
+       01  WS-RUN-DATE          pic 9(08) value zero.
+       01  WS-TODAY             pic 9(08) value zero.
+
+       01  WS-RETRY-SW          pic X(01) value 'N'.
+           88  WS-RETRY-NEEDED             VALUE 'Y'.
+           88  WS-RETRY-NOT-NEEDED         VALUE 'N'.
+
+       01  WS-RETRY-COUNT       pic 9(02) value zero.
+       01  WS-MAX-RETRIES       pic 9(02) value 3.
 
        procedure division.
 
@@ -44,9 +130,25 @@
        in-errors section.
            use after error procedure on isamfile.
        in-error.
-           display "Error access directory : "  line 24 column 1.
-           display file-error line 24.
-           stop run.
+           evaluate file-error
+               when "91"
+               when "92"
+                   set WS-RETRY-NEEDED to TRUE
+                   display "I/O warning, status " file-error
+                       " - retrying" line 24
+               when other
+                   evaluate file-error(1:1)
+                       when "3"
+                       when "9"
+                           display "Error access directory : "
+                               line 24 column 1
+                           display file-error line 24
+                           stop run
+                       when other
+                           display "I/O warning, status " file-error
+                               line 24
+                   end-evaluate
+           end-evaluate.
        in-error-out.
            exit.
        end declaratives.
@@ -55,7 +157,30 @@
        main section.
 
            perform open-files.
+           perform load-checkpoint.
+
+      *    CANCELAR'S NAMED ENTRY POINTS (CANCELAR-VERSION) ONLY
+      *    RESOLVE ONCE THE MODULE HAS BEEN LOADED THROUGH ITS
+      *    UNNAMED ENTRY AT LEAST ONCE PER RUN UNIT.
+           move zero to pr-numero.
+           move zero to pr-cents.
+           call "CANCELAR" using pr-numero pr-cents pr-moneda pr-modo
+                                  pr-texto.
+           call "CANCELAR-VERSION" using pr-engine-version.
            perform show-screen.
+           perform capture-operator.
+           perform select-mode.
+
+           if WS-RANGE-MODE
+               perform range-search
+               perform close-files
+               stop run
+           end-if.
+
+           perform check-run-control.
+
+           display "Last processed account : " ws-last-acctno
+               line 2 position 40.
 
            display parametro line 2 position 10.
            perform listado.
@@ -65,6 +190,10 @@
            perform process-x
                until acctno in in-record = zero.
 
+           if WS-UPDATE-MODE
+               perform save-run-control
+           end-if.
+
            perform close-files.
 
            stop run.
@@ -74,9 +203,80 @@
           display space.
           display "Index-sequential files" line 3 position 25.
           display "Account number   :" line 4 position 10.
+          display "Currency         :" line 5 position 10.
           display "Balance          :" line 6 position 10.
+          display "Operator ID      :" line 9 position 10.
+          display "Words engine     :" line 24 position 40.
+          display pr-engine-version line 24 position 60.
+
+       capture-operator.
+           accept WS-OPERATOR-ID line 9 position 29.
 
 
+       select-mode.
+           display "Mode - (U)pdate, (I)nquiry or (R)ange search ? "
+               line 1 position 10.
+           accept WS-MODE-SW line 1 position 50.
+           if not WS-INQUIRY-MODE and not WS-RANGE-MODE
+               set WS-UPDATE-MODE to TRUE
+           end-if.
+
+
+
+       range-search.
+           display "Low balance                                 "
+               line 10 position 10.
+           accept formato line 10 position 29.
+           move formato to WS-RANGE-LOW-AMT.
+
+           display "High balance                                "
+               line 11 position 10.
+           accept formato line 11 position 29.
+           move formato to WS-RANGE-HIGH-AMT.
+
+           MOVE 13 to idx.
+           set WS-NOT-EOF to TRUE.
+           perform range-listado until WS-EOF.
+
+
+       range-listado.
+           READ isamfile NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END
+                   if amount in in-record >= WS-RANGE-LOW-AMT
+                  and amount in in-record <= WS-RANGE-HIGH-AMT
+                       perform print-record
+                   end-if
+           END-READ.
+
+
+       check-run-control.
+           accept WS-TODAY from date yyyymmdd.
+
+           move zero to WS-RUN-DATE.
+           open input run-control.
+           if run-control-status = "00"
+               read run-control
+                   at end move zero to run-control-rec
+               end-read
+               move run-control-rec to WS-RUN-DATE
+               close run-control
+           end-if.
+
+           if WS-UPDATE-MODE and WS-RUN-DATE = WS-TODAY
+               display "Update already run today - run refused"
+                   line 24 position 1
+               perform close-files
+               stop run
+           end-if.
+
+
+       save-run-control.
+           move WS-TODAY to run-control-rec.
+           open output run-control.
+           write run-control-rec.
+           close run-control.
+
 
        listado.
            MOVE 10 To idx.
@@ -90,39 +290,213 @@
        print-record.
            MOVE amount TO formato.
            display acctno line idx position 4.
-           display formato line idx position 10.
+           display formato line idx position 14.
+
+           move amount to pr-abs-amount.
+           move pr-abs-amount to pr-whole.
+           compute pr-cents = (pr-abs-amount - pr-whole) * 100.
+           move pr-whole to pr-numero.
+
+           perform get-currency-name.
+
+           call "CANCELAR" using pr-numero pr-cents pr-moneda pr-modo
+                                  pr-texto.
+           display function trim(pr-texto) line idx position 30.
+
            add 1 TO idx.
 
 
+       get-currency-name.
+           evaluate currcode in in-record
+               when "COP"
+                   move "PESOS"   to pr-moneda
+               when "USD"
+                   move "DOLARES" to pr-moneda
+               when "EUR"
+                   move "EUROS"   to pr-moneda
+               when other
+                   move "PESOS"   to pr-moneda
+           end-evaluate.
+
+
        open-files.
+           perform backup-inoutfile.
+
            open i-o isamfile.
+           open extend trans-log.
+
+
+       backup-inoutfile.
+           accept WS-BACKUP-DATE from date yyyymmdd.
+           string "./DATA/INOUTFILE." delimited by size
+                  WS-BACKUP-DATE      delimited by size
+                  into WS-BACKUP-NAME.
+           call "CBL_COPY_FILE" using WS-SRC-NAME WS-BACKUP-NAME.
+
+
+       load-checkpoint.
+           move zero to ws-last-acctno.
+           open input ckpt-file.
+           if ckpt-file-status = "00"
+               read ckpt-file
+                   at end move zero to ckpt-rec
+               end-read
+               move ckpt-rec to ws-last-acctno
+               close ckpt-file
+           end-if.
+
+
+       save-checkpoint.
+           move acctno in in-record to ckpt-rec.
+           open output ckpt-file.
+           write ckpt-rec.
+           close ckpt-file.
 
 
        process-x.
+           perform read-with-retry.
+
+           if WS-UPDATE-MODE
+               move acctno in in-record  to tl-acctno
+               move amount in in-record  to tl-old-amount
+
+               perform confirm-delete
+
+               if WS-DELETE-YES
+                   perform delete-account
+               else
+                   perform read-currency
+                   perform read-amount
+                   perform validate-amount
+
+                   move amount in in-record  to tl-new-amount
+                   perform write-trans-log
+
+                   add tl-new-amount to ytd-amount in in-record
+                   subtract tl-old-amount from ytd-amount in in-record
+
+                   perform rewrite-with-retry
+               end-if
+
+               perform save-checkpoint
+           end-if.
+
+           perform read-account.
+
+
+       read-with-retry.
+           move zero to WS-RETRY-COUNT.
+           perform attempt-read.
+           perform attempt-read
+               until not WS-RETRY-NEEDED
+                  or WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+
+       attempt-read.
+           add 1 to WS-RETRY-COUNT.
+           set WS-RETRY-NOT-NEEDED to TRUE.
            read isamfile
                 invalid key
                    move zero to amount in in-record
+                   move zero to ytd-amount in in-record
+                   move "COP" to currcode in in-record
                 not invalid key
                    display amount in in-record line 5 position 29
+                   display currcode in in-record line 5 position 50
            end-read.
 
-           perform read-amount.
+
+       rewrite-with-retry.
+           move zero to WS-RETRY-COUNT.
+           perform attempt-rewrite.
+           perform attempt-rewrite
+               until not WS-RETRY-NEEDED
+                  or WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+
+       attempt-rewrite.
+           add 1 to WS-RETRY-COUNT.
+           set WS-RETRY-NOT-NEEDED to TRUE.
            rewrite in-record
                 invalid key
-                   write in-record.
+                   write in-record
+           end-rewrite.
+
+
+       confirm-delete.
+           set WS-DELETE-NO to TRUE.
+           display "Delete this account (Y/N)?                "
+               line 7 position 10.
+           accept WS-DELETE-SW line 7 position 60.
 
-           perform read-account.
+
+       delete-account.
+           move zero to tl-new-amount.
+           perform write-trans-log.
+
+           perform delete-with-retry.
+
+
+       delete-with-retry.
+           move zero to WS-RETRY-COUNT.
+           perform attempt-delete.
+           perform attempt-delete
+               until not WS-RETRY-NEEDED
+                  or WS-RETRY-COUNT >= WS-MAX-RETRIES.
+
+
+       attempt-delete.
+           add 1 to WS-RETRY-COUNT.
+           set WS-RETRY-NOT-NEEDED to TRUE.
+           delete isamfile
+                invalid key
+                   display "Delete failed - account not found "
+                       line 24 position 1.
+
+
+       validate-amount.
+           set WS-OVERDRAFT-NOT-ALLOWED to TRUE.
+           PERFORM UNTIL ( amount in in-record NOT > WS-CREDIT-LIMIT
+                       AND amount in in-record NOT < ZERO )
+                       OR WS-OVERDRAFT-ALLOWED
+               PERFORM confirm-overdraft
+           END-PERFORM.
+
+
+       confirm-overdraft.
+           display "Balance out of range - allow overdraft (Y/N)? "
+               line 8 position 10.
+           accept WS-OVERDRAFT-SW line 8 position 60.
+           if WS-OVERDRAFT-NOT-ALLOWED
+               display "Enter a new balance                        "
+                   line 6 position 10
+               perform read-amount
+           end-if.
+
+
+       write-trans-log.
+           move WS-OPERATOR-ID to tl-operator.
+           move trans-log-line to trans-log-rec.
+           write trans-log-rec.
 
 
        read-account.
            accept acctno in in-record line number 4 col 29.
 
 
+       read-currency.
+           move spaces to WS-CURR-ENTRY.
+           accept WS-CURR-ENTRY line 5 column 50.
+           if WS-CURR-ENTRY not = spaces
+               move WS-CURR-ENTRY to currcode in in-record
+           end-if.
+
        read-amount.
            accept formato line 6 COLUMN 29.
            move formato to amount.
 
        close-files.
            close isamfile.
+           close trans-log.
 
 
