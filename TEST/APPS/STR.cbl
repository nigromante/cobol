@@ -3,47 +3,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STR.
        AUTHOR. JULIAN VIDAL.
+
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       77  TEXTO1   PIC X(100).
-       77  TEXTO2   PIC X(100).
-       77  TEXTO3   PIC X(100).
-       77  XEOF     PIC XX.
-
-       PROCEDURE DIVISION.
-           MOVE "_#" TO   XEOF.
-           MOVE "NOMBRE: _"        TO  TEXTO3.
-           MOVE "JULIAN _ENrIQUE " TO TEXTO1.
-           MOVE "VIDAL. _ALARCON  "  TO TEXTO2.
-
-           STRING  TEXTO3 DELIMITED BY "_"
-                   TEXTO1 DELIMITED BY "_"
-                   TEXTO2 DELIMITED BY "_"
-                   XEOF  DELIMITED BY "#"
-                   INTO TEXTO3.
-
-           STRING  TEXTO3 DELIMITED BY "_"
-                   TEXTO1 DELIMITED BY "_"
-                   TEXTO2 DELIMITED BY "_"
-                   XEOF  DELIMITED BY "#"
-                   INTO TEXTO3.
-
-           STRING  TEXTO3 DELIMITED BY "_"
-                   TEXTO1 DELIMITED BY "_"
-                   TEXTO2 DELIMITED BY "_"
-                   XEOF  DELIMITED BY "#"
-                   INTO TEXTO3.
-
-           STRING  TEXTO3 DELIMITED BY "_"
-                   TEXTO1 DELIMITED BY "_"
-                   TEXTO2 DELIMITED BY "_"
-                   XEOF  DELIMITED BY "#"
-                   INTO TEXTO3.
-
-           DISPLAY TEXTO1.
-           DISPLAY TEXTO2.
-           DISPLAY TEXTO3.
-
-           STOP RUN.
-
+           77  W900-Idx        PIC 99.
+           77  W900-Ptr        PIC 999.
+           77  W900-First-SW   PIC X(01).
+               88  W900-FIRST-FIELD      VALUE "Y".
+               88  W900-NOT-FIRST-FIELD  VALUE "N".
+
+       LINKAGE SECTION.
+       01  cant-campos    PIC 99.
+       01  campos.
+           05  campo      OCCURS 10 TIMES PIC X(30).
+       01  linea          PIC X(80).
+
+       PROCEDURE DIVISION USING cant-campos, campos, linea.
+
+      *    ARMA UNA LINEA DE BENEFICIARIO/DIRECCION PARA UN CHEQUE
+      *    O ESTADO DE CUENTA A PARTIR DE UNA CANTIDAD VARIABLE DE
+      *    CAMPOS SEPARADOS (NOMBRE, APELLIDO, CALLE, CIUDAD, ...),
+      *    SALTANDO LOS QUE VENGAN EN BLANCO Y UNIENDO EL RESTO CON
+      *    UN SOLO ESPACIO.
+           MOVE SPACES TO linea.
+           MOVE 1 TO W900-Ptr.
+           SET W900-FIRST-FIELD TO TRUE.
+
+           PERFORM 100-APPEND-FIELD
+             VARYING W900-Idx FROM 1 BY 1 UNTIL W900-Idx > cant-campos.
+
+           GOBACK.
+
+       100-APPEND-FIELD.
+           IF FUNCTION TRIM(campo(W900-Idx)) NOT = SPACES
+               IF W900-NOT-FIRST-FIELD
+                   STRING " " DELIMITED BY SIZE
+                       INTO linea WITH POINTER W900-Ptr
+               END-IF
+               STRING FUNCTION TRIM(campo(W900-Idx)) DELIMITED BY SIZE
+                   INTO linea WITH POINTER W900-Ptr
+               SET W900-NOT-FIRST-FIELD TO TRUE
+           END-IF.
