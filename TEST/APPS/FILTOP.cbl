@@ -0,0 +1,151 @@
+       identification division.
+       program-id.    isamtop.
+       author.        kik.
+
+      *  ------  Largest-accounts review report for isamfile.  Sorts
+      *  ------  ./DATA/INOUTFILE by amount descending (without
+      *  ------  re-ordering the indexed file itself) and writes the
+      *  ------  ranked list to ./DATA/INOUTFILE-TOP, so the biggest
+      *  ------  balances can be reviewed without reading the whole
+      *  ------  file in key order and sorting it by hand.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is sequential
+               record key is acctno
+               status is file-error.
+
+           select sort-work
+               assign "./DATA/SORTWORK"
+               status is sort-work-status.
+
+           select top-file
+               assign "./DATA/INOUTFILE-TOP"
+               organization is line sequential
+               status is top-file-status.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       sd  sort-work.
+       01  sort-rec.
+           03  sort-amount     pic s9(05)v99.
+           03  sort-acctno     pic 9(06).
+           03  sort-currcode   pic x(03).
+
+       fd  top-file.
+       01  top-rec             pic x(80).
+
+       working-storage section.
+       01  file-error          pic XX.
+       01  sort-work-status    pic XX.
+       01  top-file-status     pic XX.
+
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+
+       01  WS-RETURN-SW.
+           05  WS-RETURN-EOF-SW PIC X(01).
+               88  WS-RETURN-EOF     VALUE 'Y'.
+               88  WS-RETURN-NOT-EOF VALUE 'N'.
+
+       01  WS-RANK              pic 9(05) value zero.
+
+       01  top-line.
+           03  tp-rank          pic zzzz9.
+           03  filler           pic x(02) value spaces.
+           03  tp-acctno        pic 9(06).
+           03  filler           pic x(02) value spaces.
+           03  tp-currcode      pic x(03).
+           03  filler           pic x(02) value spaces.
+           03  tp-amount        pic -(6)9.99.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : " file-error
+                   stop run
+               when other
+                   display "I/O warning, status " file-error
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           open output top-file.
+
+           sort sort-work
+               on descending key sort-amount
+               input procedure load-sort-file
+               output procedure write-top-report.
+
+           close top-file.
+
+           stop run.
+
+
+       load-sort-file.
+           open input isamfile.
+           set WS-NOT-EOF to TRUE.
+           perform read-and-release until WS-EOF.
+           close isamfile.
+
+
+       read-and-release.
+           read isamfile next record
+               at end
+                   set WS-EOF to TRUE
+               not at end
+                   move acctno in in-record   to sort-acctno
+                   move currcode in in-record to sort-currcode
+                   move amount in in-record   to sort-amount
+                   release sort-rec
+           end-read.
+
+
+       write-top-report.
+           set WS-RETURN-NOT-EOF to TRUE.
+           perform return-and-print until WS-RETURN-EOF.
+
+
+       return-and-print.
+           return sort-work
+               at end
+                   set WS-RETURN-EOF to TRUE
+               not at end
+                   perform print-top-line
+           end-return.
+
+
+       print-top-line.
+           add 1 to WS-RANK.
+           move WS-RANK        to tp-rank.
+           move sort-acctno    to tp-acctno.
+           move sort-currcode  to tp-currcode.
+           move sort-amount    to tp-amount.
+           move top-line       to top-rec.
+           write top-rec.
