@@ -0,0 +1,230 @@
+       identification division.
+       program-id.    isambatch.
+       author.        kik.
+
+      *  ------  Unattended nightly batch driver for isamfile.  Reads
+      *  ------  ./DATA/INOUTFILE sequentially, same as isamrpt, but
+      *  ------  writes the listing and control totals to a plain
+      *  ------  print file instead of the interactive CRT screen, so
+      *  ------  the nightly run doesn't need an operator at a terminal
+      *  ------  and its output can simply be spooled or mailed.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is sequential
+               record key is acctno
+               status is file-error.
+
+           select print-file
+               assign "./DATA/INOUTFILE-RPT"
+               organization is line sequential
+               status is print-file-status.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       fd  print-file.
+       01  print-rec           pic x(80).
+
+       working-storage section.
+       01  file-error          pic XX.
+       01  print-file-status   pic XX.
+
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+
+       01  WS-CURR-USED  PIC 99 VALUE ZERO.
+       01  WS-CURR-TABLE.
+           05  WS-CURR-ENTRY OCCURS 10 TIMES.
+               10  WS-CURR-CODE   PIC X(03).
+               10  WS-CURR-COUNT  PIC 9(05) VALUE ZERO.
+               10  WS-CURR-AMT    PIC S9(07)V99 VALUE ZERO.
+
+       01  WS-CURR-SUB   PIC 99.
+       01  WS-CURR-SCAN  PIC 99.
+
+       01  pr-abs-amount       pic 9(05)v99.
+       01  pr-whole            pic 9(10).
+       01  pr-cents            pic 99.
+       01  pr-numero           pic x(10).
+       01  pr-moneda           pic x(30).
+       01  pr-modo             pic x(01) value "N".
+       01  pr-texto            pic x(2000).
+       01  pr-engine-version   pic x(20).
+
+       01  version-line.
+           03  filler          pic x(18) value "Words engine   :  ".
+           03  vl-version      pic x(20).
+
+       01  detail-line.
+           03  pl-acctno       pic 9(06).
+           03  filler          pic x(02) value spaces.
+           03  pl-amount       pic -(6)9.99.
+           03  filler          pic x(02) value spaces.
+           03  pl-texto        pic x(60).
+
+       01  currency-line.
+           03  filler          pic x(14) value "Currency     :".
+           03  cl-currcode     pic x(03).
+
+       01  totals-count-line.
+           03  filler          pic x(14) value "Records read :".
+           03  tc-count        pic zzzz9.
+
+       01  totals-amount-line.
+           03  filler          pic x(14) value "Total amount :".
+           03  ta-amount       pic -(7)9.99.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : " file-error
+                   stop run
+               when other
+                   display "I/O warning, status " file-error
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           perform open-files.
+
+      *    CANCELAR'S NAMED ENTRY POINTS (CANCELAR-VERSION) ONLY
+      *    RESOLVE ONCE THE MODULE HAS BEEN LOADED THROUGH ITS
+      *    UNNAMED ENTRY AT LEAST ONCE PER RUN UNIT.
+           move zero to pr-numero.
+           move zero to pr-cents.
+           call "CANCELAR" using pr-numero pr-cents pr-moneda pr-modo
+                                  pr-texto.
+           call "CANCELAR-VERSION" using pr-engine-version.
+           perform print-version.
+
+           set WS-NOT-EOF to TRUE.
+           perform listado.
+
+           perform print-totals.
+           perform close-files.
+
+           stop run.
+
+
+       print-version.
+           move pr-engine-version to vl-version.
+           move version-line to print-rec.
+           write print-rec.
+
+
+       listado.
+           PERFORM UNTIL WS-EOF
+             READ isamfile NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM print-record
+           END-PERFORM.
+
+
+       print-record.
+           perform find-currency-slot.
+           add 1      to WS-CURR-COUNT(WS-CURR-SUB).
+           add amount to WS-CURR-AMT(WS-CURR-SUB).
+
+           perform get-currency-name.
+
+           move amount to pr-abs-amount.
+           move pr-abs-amount to pr-whole.
+           compute pr-cents = (pr-abs-amount - pr-whole) * 100.
+           move pr-whole to pr-numero.
+           call "CANCELAR" using pr-numero pr-cents pr-moneda pr-modo
+                                  pr-texto.
+
+           move acctno in in-record to pl-acctno.
+           move amount in in-record to pl-amount.
+           move function trim(pr-texto) to pl-texto.
+           move detail-line to print-rec.
+           write print-rec.
+
+
+       get-currency-name.
+           evaluate currcode in in-record
+               when "COP"
+                   move "PESOS"   to pr-moneda
+               when "USD"
+                   move "DOLARES" to pr-moneda
+               when "EUR"
+                   move "EUROS"   to pr-moneda
+               when other
+                   move "PESOS"   to pr-moneda
+           end-evaluate.
+
+
+       find-currency-slot.
+           move zero to WS-CURR-SUB.
+           perform test-currency-slot
+             varying WS-CURR-SCAN from 1 by 1
+                 until WS-CURR-SCAN > WS-CURR-USED
+                    or WS-CURR-SUB not = zero.
+
+           if WS-CURR-SUB = zero
+               add 1 to WS-CURR-USED
+               move WS-CURR-USED           to WS-CURR-SUB
+               move currcode in in-record  to WS-CURR-CODE(WS-CURR-SUB)
+           end-if.
+
+
+       test-currency-slot.
+           if WS-CURR-CODE(WS-CURR-SCAN) = currcode in in-record
+               move WS-CURR-SCAN to WS-CURR-SUB
+           end-if.
+
+
+       print-totals.
+           perform print-currency-total
+             varying WS-CURR-SUB from 1 by 1
+                 until WS-CURR-SUB > WS-CURR-USED.
+
+
+       print-currency-total.
+           move WS-CURR-CODE(WS-CURR-SUB) to cl-currcode.
+           move currency-line to print-rec.
+           write print-rec.
+
+           move WS-CURR-COUNT(WS-CURR-SUB) to tc-count.
+           move totals-count-line to print-rec.
+           write print-rec.
+
+           move WS-CURR-AMT(WS-CURR-SUB) to ta-amount.
+           move totals-amount-line to print-rec.
+           write print-rec.
+
+
+       open-files.
+           open input isamfile.
+           open output print-file.
+
+
+       close-files.
+           close isamfile.
+           close print-file.
