@@ -0,0 +1,112 @@
+       identification division.
+       program-id.    isamcsv.
+       author.        kik.
+
+      *  ------  CSV extract for isamfile.  Reads ./DATA/INOUTFILE
+      *  ------  sequentially by acctno and writes a delimited
+      *  ------  acctno,amount line per record to ./DATA/INOUTFILE-CSV
+      *  ------  so balances can be handed to outside reconciliation
+      *  ------  or reporting tools without re-typing them.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is sequential
+               record key is acctno
+               status is file-error.
+
+           select csv-file
+               assign "./DATA/INOUTFILE-CSV"
+               organization is line sequential
+               status is csv-file-status.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       fd  csv-file.
+       01  csv-rec             pic x(23).
+
+       working-storage section.
+       01  file-error          pic XX.
+       01  csv-file-status     pic XX.
+
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+
+       01  csv-line.
+           03  cl-acctno       pic 9(06).
+           03  filler          pic x(01) value ",".
+           03  cl-currcode     pic x(03).
+           03  filler          pic x(01) value ",".
+           03  cl-amount       pic -(6)9.99.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : "  line 24 column 1
+                   display file-error line 24
+                   stop run
+               when other
+                   display "I/O warning, status " file-error line 24
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           perform open-files.
+
+           set WS-NOT-EOF to TRUE.
+           perform extract.
+
+           perform close-files.
+
+           stop run.
+
+
+       extract.
+           PERFORM UNTIL WS-EOF
+             READ isamfile NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM write-csv-record
+           END-PERFORM.
+
+
+       write-csv-record.
+           move acctno in in-record   to cl-acctno.
+           move currcode in in-record to cl-currcode.
+           move amount in in-record   to cl-amount.
+           move csv-line to csv-rec.
+           write csv-rec.
+
+
+       open-files.
+           open input isamfile.
+           open output csv-file.
+
+
+       close-files.
+           close isamfile.
+           close csv-file.
