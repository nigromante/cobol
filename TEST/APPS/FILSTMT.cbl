@@ -0,0 +1,194 @@
+       identification division.
+       program-id.    isamstmt.
+       author.        kik.
+
+      *  ------  Customer statement generator for isamfile.  Reads
+      *  ------  ./DATA/INOUTFILE sequentially and writes a labeled,
+      *  ------  per-account statement block (acctno, numeric balance,
+      *  ------  and the CANCELAR-spelled-out text) to
+      *  ------  ./DATA/INOUTFILE-STMT, suitable for mailing or filing
+      *  ------  as a customer-facing document, rather than the compact
+      *  ------  tabular dump isamrpt/isambatch produce for internal use.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is sequential
+               record key is acctno
+               status is file-error.
+
+           select stmt-file
+               assign "./DATA/INOUTFILE-STMT"
+               organization is line sequential
+               status is stmt-file-status.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       fd  stmt-file.
+       01  stmt-rec            pic x(80).
+
+       working-storage section.
+       01  file-error          pic XX.
+       01  stmt-file-status    pic XX.
+
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+
+       01  ws-stmt-count       pic 9(05) value zero.
+
+       01  pr-abs-amount       pic 9(05)v99.
+       01  pr-whole            pic 9(10).
+       01  pr-cents            pic 99.
+       01  pr-numero           pic x(10).
+       01  pr-moneda           pic x(30).
+       01  pr-modo             pic x(01) value "N".
+       01  pr-texto            pic x(2000).
+       01  pr-engine-version   pic x(20).
+
+       01  version-line.
+           03  filler          pic x(18) value "Words engine   :  ".
+           03  vl-version      pic x(20).
+
+       01  stmt-header-line.
+           03  filler          pic x(23) value "Statement for account:".
+           03  sh-acctno       pic 9(06).
+
+       01  stmt-currency-line.
+           03  filler          pic x(23) value "Currency           :  ".
+           03  sc-currcode     pic x(03).
+
+       01  stmt-balance-line.
+           03  filler          pic x(23) value "Balance            :  ".
+           03  sb-amount       pic -(6)9.99.
+
+       01  stmt-words-line.
+           03  filler          pic x(23) value "Amount in words    :  ".
+           03  sw-texto        pic x(57).
+
+       01  stmt-blank-line     pic x(01) value space.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : " file-error
+                   stop run
+               when other
+                   display "I/O warning, status " file-error
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           perform open-files.
+
+      *    CANCELAR'S NAMED ENTRY POINTS (CANCELAR-VERSION) ONLY
+      *    RESOLVE ONCE THE MODULE HAS BEEN LOADED THROUGH ITS
+      *    UNNAMED ENTRY AT LEAST ONCE PER RUN UNIT.
+           move zero to pr-numero.
+           move zero to pr-cents.
+           call "CANCELAR" using pr-numero pr-cents pr-moneda pr-modo
+                                  pr-texto.
+           call "CANCELAR-VERSION" using pr-engine-version.
+           perform print-version.
+
+           set WS-NOT-EOF to TRUE.
+           perform generate-statements.
+
+           display "Statements written : " ws-stmt-count.
+
+           perform close-files.
+
+           stop run.
+
+
+       print-version.
+           move pr-engine-version to vl-version.
+           move version-line to stmt-rec.
+           write stmt-rec.
+
+
+       generate-statements.
+           PERFORM UNTIL WS-EOF
+             READ isamfile NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM print-statement
+           END-PERFORM.
+
+
+       print-statement.
+           perform get-currency-name.
+
+           move amount to pr-abs-amount.
+           move pr-abs-amount to pr-whole.
+           compute pr-cents = (pr-abs-amount - pr-whole) * 100.
+           move pr-whole to pr-numero.
+           call "CANCELAR" using pr-numero pr-cents pr-moneda pr-modo
+                                  pr-texto.
+
+           move acctno in in-record to sh-acctno.
+           move stmt-header-line   to stmt-rec.
+           write stmt-rec.
+
+           move currcode in in-record to sc-currcode.
+           move stmt-currency-line to stmt-rec.
+           write stmt-rec.
+
+           move amount in in-record to sb-amount.
+           move stmt-balance-line  to stmt-rec.
+           write stmt-rec.
+
+           move function trim(pr-texto) to sw-texto.
+           move stmt-words-line    to stmt-rec.
+           write stmt-rec.
+
+           move stmt-blank-line    to stmt-rec.
+           write stmt-rec.
+
+           add 1 to ws-stmt-count.
+
+
+       get-currency-name.
+           evaluate currcode in in-record
+               when "COP"
+                   move "PESOS"   to pr-moneda
+               when "USD"
+                   move "DOLARES" to pr-moneda
+               when "EUR"
+                   move "EUROS"   to pr-moneda
+               when other
+                   move "PESOS"   to pr-moneda
+           end-evaluate.
+
+
+       open-files.
+           open input isamfile.
+           open output stmt-file.
+
+
+       close-files.
+           close isamfile.
+           close stmt-file.
