@@ -0,0 +1,140 @@
+       identification division.
+       program-id.    isamaccr.
+       author.        kik.
+
+      *  ------  Interest/service-charge accrual batch for isamfile.
+      *  ------  Reads every record in ./DATA/INOUTFILE sequentially,
+      *  ------  applies WS-INTEREST-RATE to the balance, and REWRITEs
+      *  ------  the result, so month-end interest doesn't depend on
+      *  ------  someone hand-computing and re-keying every account
+      *  ------  through the interactive update screen.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is sequential
+               record key is acctno
+               status is file-error.
+
+           select trans-log
+               assign "./DATA/TRANLOG"
+               organization is line sequential
+               status is trans-log-status.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       fd  trans-log.
+       01  trans-log-rec       pic x(31).
+
+       working-storage section.
+       01  file-error          pic XX.
+       01  trans-log-status    pic XX.
+
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+
+      *  Same shape as FILEIDX's trans-log-line (acctno/old/new/
+      *  operator) so a downstream reader of TRANLOG gets records
+      *  that line up no matter which program wrote them; this is a
+      *  batch job with no operator at a terminal, so tl-operator is
+      *  filled with a fixed job identifier instead of an accepted ID.
+       01  trans-log-line.
+           03  tl-acctno       pic 9(06).
+           03  filler          pic x(01) value space.
+           03  tl-old-amount   pic s9(05)v99.
+           03  filler          pic x(01) value space.
+           03  tl-new-amount   pic s9(05)v99.
+           03  filler          pic x(01) value space.
+           03  tl-operator     pic x(08) value "ISAMACCR".
+
+       77  WS-INTEREST-RATE    pic 9v9(4) value 0.0150.
+       01  ws-accrued          pic 9(05) value zero.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : " file-error
+                   stop run
+               when other
+                   display "I/O warning, status " file-error
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           perform open-files.
+
+           set WS-NOT-EOF to TRUE.
+           perform accrue-all.
+
+           display "Accounts accrued : " ws-accrued.
+
+           perform close-files.
+
+           stop run.
+
+
+       accrue-all.
+           PERFORM UNTIL WS-EOF
+             READ isamfile NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+               NOT AT END PERFORM apply-interest
+           END-PERFORM.
+
+
+       apply-interest.
+           move acctno in in-record to tl-acctno.
+           move amount in in-record to tl-old-amount.
+
+           compute amount in in-record rounded =
+               amount in in-record +
+               (amount in in-record * WS-INTEREST-RATE).
+
+           move amount in in-record to tl-new-amount.
+           perform write-trans-log.
+
+           add tl-new-amount to ytd-amount in in-record.
+           subtract tl-old-amount from ytd-amount in in-record.
+
+           rewrite in-record.
+
+           add 1 to ws-accrued.
+
+
+       write-trans-log.
+           move trans-log-line to trans-log-rec.
+           write trans-log-rec.
+
+
+       open-files.
+           open i-o isamfile.
+           open extend trans-log.
+
+
+       close-files.
+           close isamfile.
+           close trans-log.
