@@ -0,0 +1,144 @@
+       identification division.
+       program-id.    isamload.
+       author.        kik.
+
+      *  ------  Bulk load for isamfile.  Reads a sequential file of
+      *  ------  acctno,amount pairs (the same layout FILCSV.cbl
+      *  ------  extracts) and WRITEs or REWRITEs each one into
+      *  ------  ./DATA/INOUTFILE, so a periodic refresh from another
+      *  ------  system doesn't require someone to key in every
+      *  ------  account by hand.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select isamfile
+               assign "./DATA/INOUTFILE"
+               organization is indexed
+               access is dynamic
+               record key is acctno
+               status is file-error.
+
+           select load-file
+               assign "./DATA/INOUTFILE-LOAD"
+               organization is line sequential
+               status is load-file-status.
+
+       data division.
+       file section.
+       fd  isamfile.
+       01  in-record.
+           03  acctno      pic 9(06).
+           03  currcode    pic x(03).
+           03  amount      pic s9(05)v99.
+           03  ytd-amount  pic s9(07)v99.
+
+       fd  load-file.
+       01  load-line.
+           03  ll-acctno       pic 9(06).
+           03  filler          pic x(01).
+           03  ll-currcode     pic x(03).
+           03  filler          pic x(01).
+           03  ll-amount       pic -(6)9.99.
+
+       working-storage section.
+       01  file-error          pic XX.
+       01  load-file-status    pic XX.
+
+       01  WS-VAR.
+           05  WS-EOF-SW PIC X(01).
+               88  WS-EOF  VALUE 'Y'.
+               88  WS-NOT-EOF  VALUE 'N'.
+           05  WS-FOUND-SW PIC X(01).
+               88  WS-FOUND      VALUE 'Y'.
+               88  WS-NOT-FOUND  VALUE 'N'.
+
+       01  ws-loaded           pic 9(05) value zero.
+
+       procedure division.
+
+      *  ------  Trap for IO-errors
+       declaratives.
+       in-errors section.
+           use after error procedure on isamfile.
+       in-error.
+           evaluate file-error(1:1)
+               when "3"
+               when "9"
+                   display "Error access directory : "  line 24 column 1
+                   display file-error line 24
+                   stop run
+               when other
+                   display "I/O warning, status " file-error line 24
+           end-evaluate.
+       in-error-out.
+           exit.
+       end declaratives.
+
+
+       main section.
+
+           perform open-files.
+
+           set WS-NOT-EOF to TRUE.
+           perform read-load-record.
+           perform load-one
+               until WS-EOF.
+
+           display "Accounts loaded : " ws-loaded.
+
+           perform close-files.
+
+           stop run.
+
+
+       load-one.
+           move ll-acctno to acctno in in-record.
+           perform attempt-read.
+
+           move ll-currcode to currcode in in-record.
+           move ll-amount   to amount in in-record.
+
+           if WS-FOUND
+               rewrite in-record
+           else
+               write in-record
+           end-if.
+
+           add 1 to ws-loaded.
+
+           perform read-load-record.
+
+
+      *  ------  acctno is moved into in-record above so this reads
+      *  ------  by key; a fresh account (invalid key) gets its
+      *  ------  ytd-amount defaulted to zero the same way
+      *  ------  attempt-read does it in isamfile, instead of writing
+      *  ------  whatever was left in the record buffer from the
+      *  ------  previous account loaded.
+       attempt-read.
+           read isamfile
+               invalid key
+                   move zero to ytd-amount in in-record
+                   set WS-NOT-FOUND to true
+               not invalid key
+                   set WS-FOUND to true
+           end-read.
+
+
+       read-load-record.
+           read load-file
+               at end set WS-EOF to true
+           end-read.
+
+
+       open-files.
+           open input load-file.
+           open i-o isamfile.
+
+
+       close-files.
+           close load-file.
+           close isamfile.
