@@ -1,30 +1,153 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CANCELAR.
        AUTHOR. JULIAN VIDAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           INCLUDE TRACE_SEL.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01  numero  PIC X(10).
-       01  texto   PIC X(2000).
+       FILE SECTION.
+           INCLUDE TRACE_FD.
 
        WORKING-STORAGE SECTION.
 
            INCLUDE GLOBAL_DEF.
            INCLUDE TRACE_DEF.
-           INCLUDE STRCAT_DEF.
-           INCLUDE NUM2STR_DEF.
 
-       PROCEDURE DIVISION using numero, texto.
+           77  W900-Centavos-X  PIC 99.
+           77  W900-Plano       PIC X(80).
+           77  W900-Plano-Ptr   PIC 9(04).
+           77  W900-Ptr         PIC 9(04).
+           77  W900-Asterisks   PIC X(80) VALUE ALL "*".
+           77  W900-Lang        PIC X(02) VALUE "ES".
+           77  W900-Numero12    PIC X(12).
+           77  W900-Texto       PIC X(2000).
+           77  W900-Primed-SW   PIC X(01) VALUE "N".
+               88  W900-PRIMED  VALUE "Y".
+           77  W900-Prime-Num   PIC X(12) VALUE ZERO.
+           77  W900-Prime-Txt   PIC X(2000).
+           77  W900-Overflow-SW PIC X(01).
+               88  W900-TRUNCATED VALUE "Y".
+
+       LINKAGE SECTION.
+       01  numero    PIC X(10).
+       01  centavos  PIC 99.
+       01  moneda    PIC X(30).
+       01  modo      PIC X(01).
+           88  MODO-CHEQUE       VALUE "C".
+           88  MODO-NORMAL       VALUE "N".
+       01  texto     PIC X(2000).
+       01  engine-version PIC X(20).
+
+       PROCEDURE DIVISION using numero, centavos, moneda, modo, texto.
+
+
+           PERFORM 900-PRIME-ENGINE.
+
+           MOVE numero TO W900-Numero12.
+
+      *    LA CONVERSION DE MONTO A LETRAS LA HACE LIBNUM2STR,
+      *    QUE ES LA UNICA COPIA AUTORITATIVA DE LA LOGICA
+      *    301, PARA NO ARRASTRAR AQUI SU PROPIA COPIA.
+           CALL "CONVERT" USING W900-Lang W900-Numero12 W900-Texto.
 
+      *    SI EL TEXTO CONVERTIDO SE TRUNCO (VER OVERFLOW EN
+      *    LIBNUM2STR), SE DEJA CONSTANCIA EN LA BITACORA DE TRAZA
+      *    EN VEZ DE ENTREGAR SILENCIOSAMENTE UN CHEQUE CON TEXTO
+      *    RECORTADO.
+           CALL "OVERFLOW" USING W900-Overflow-SW.
+           IF W900-TRUNCATED
+               MOVE "CANCELAR-TRUNC"          TO W001-Title
+               STRING "TEXTO TRUNCADO PARA NUMERO " DELIMITED BY SIZE
+                       W900-Numero12           DELIMITED BY SIZE
+                       INTO W001-Buffer
+               MOVE 39                        TO W001-Buffer-Len
+               PERFORM 001-TRACE
+           END-IF.
 
-           PERFORM   301-INIT.
+           MOVE centavos TO W900-Centavos-X.
 
-           MOVE numero TO W301-Num.
+           MOVE 1 TO W900-Plano-Ptr.
+           STRING  FUNCTION TRIM(W900-Texto)  DELIMITED BY SIZE
+                   " Y "                       DELIMITED BY SIZE
+                   W900-Centavos-X             DELIMITED BY SIZE
+                   "/100 "                     DELIMITED BY SIZE
+                   FUNCTION TRIM(moneda)       DELIMITED BY SIZE
+                   INTO W900-Plano
+                   WITH POINTER W900-Plano-Ptr.
 
-           PERFORM 301-LOOP.
-           MOVE W300-Out TO  texto.
+      *    NOTA: NO SE USA FUNCTION TRIM(W900-PLANO) COMO ORIGEN DE
+      *    UN SEGUNDO STRING - W900-PLANO YA FUE DESTINO DE UN
+      *    STRING ARRIBA, Y EL RUNTIME DE GNUCOBOL 3.2 NO RECORTA
+      *    BIEN LOS ESPACIOS FINALES EN ESE CASO. EL PUNTERO
+      *    GUARDADO (W900-PLANO-PTR) YA NOS DA EL LARGO REAL.
+           IF MODO-CHEQUE
+               MOVE W900-Asterisks TO texto
+               MOVE 1 TO W900-Ptr
+               STRING W900-Plano(1 : W900-Plano-Ptr - 1)
+                       DELIMITED BY SIZE
+                       " "                    DELIMITED BY SIZE
+                       INTO texto
+                       WITH POINTER W900-Ptr
+           ELSE
+               MOVE W900-Plano TO texto
+           END-IF.
 
            GOBACK.
 
+
+      *    *****************************************
+      *    CANCELAR-VERSION
+      *      CALL "CANCELAR-VERSION" USING ENGINE-VERSION.
+      *    IDENTIFIES WHICH BUILD OF THE WORD-SET
+      *    LOGIC (IN LIBNUM2STR) PRODUCED THE TEXT.
+      *    NAMED DISTINCT FROM LIBNUM2STR'S OWN
+      *    "VERSION" ENTRY - GNUCOBOL RESOLVES CALL
+      *    LITERALS BY NAME ACROSS ALL LOADED MODULES
+      *    IN THE RUN UNIT, SO REUSING THE SAME NAME
+      *    HERE WOULD SHADOW THE CALL BELOW WITH THIS
+      *    VERY ENTRY POINT.
+      *    *****************************************
+       ENTRY "CANCELAR-VERSION" USING engine-version.
+
+           PERFORM 900-PRIME-ENGINE.
+
+           CALL "VERSION" USING W900-Lang engine-version.
+
+           GOBACK.
+
+
+      *    *****************************************
+      *    900-PRIME-ENGINE
+      *    LIBNUM2STR'S NAMED ENTRY POINTS (CONVERT,
+      *    VERSION, ...) ONLY RESOLVE ONCE THE MODULE
+      *    HAS BEEN LOADED THROUGH ITS UNNAMED ENTRY
+      *    AT LEAST ONCE PER RUN UNIT. DONE ONLY ON
+      *    THE FIRST CALL INTO THIS PROGRAM.
+      *
+      *    TRACE-LOG IS OPENED HERE TOO, FOR THE SAME
+      *    REASON - CANCELAR HAS NO STOP RUN/GOBACK-FOR-
+      *    GOOD OF ITS OWN TO PAIR AN OPEN/CLOSE AROUND
+      *    LIKE TEST/NUMBER.CBL DOES, SO IT IS OPENED
+      *    ONCE HERE AND LEFT OPEN FOR THE REST OF THE
+      *    RUN UNIT; IT IS CLOSED IMPLICITLY WHEN THE
+      *    CALLING PROGRAM'S OWN STOP RUN ENDS THE RUN
+      *    UNIT.
+      *    *****************************************
+       900-PRIME-ENGINE.
+
+           IF NOT W900-PRIMED
+               CALL "LIBNUM2STR" USING W900-Prime-Num
+                                        W900-Prime-Txt
+               OPEN EXTEND TRACE-LOG
+               SET W900-PRIMED TO TRUE
+           END-IF.
+
+
            INCLUDE TRACE_CODE.
-           INCLUDE STRCAT_CODE.
-           INCLUDE NUM2STR_CODE.
