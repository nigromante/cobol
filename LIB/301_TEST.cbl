@@ -1,8 +1,8 @@
 
        301-TRACE-RESULT.
            MOVE "STRCAT"   TO W001-Title.
-           MOVE WS-Out     TO W001-Buffer.
-           MOVE WS-Out-len TO W001-Buffer-Len.
+           MOVE W300-Out     TO W001-Buffer.
+           MOVE W300-Out-Len TO W001-Buffer-Len.
            PERFORM 001-TRACE.
            DISPLAY "*".
 
@@ -10,7 +10,7 @@
        301-TRACE-INPUT.
            MOVE "NUMBER"   TO W001-Title.
            MOVE W301-Num   TO W001-Buffer.
-           MOVE 12         TO W001-Buffer-Len.
+           MOVE 15         TO W001-Buffer-Len.
            PERFORM 001-TRACE.
 
 
@@ -22,69 +22,69 @@
 
        301-TEST.
 
-           MOVE "000000000001" TO W301-Num.
+           MOVE "000000000000001" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000005" TO W301-Num.
+           MOVE "000000000000005" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000010" TO W301-Num.
+           MOVE "000000000000010" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000011" TO W301-Num.
+           MOVE "000000000000011" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000020" TO W301-Num.
+           MOVE "000000000000020" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000023" TO W301-Num.
+           MOVE "000000000000023" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000099" TO W301-Num.
+           MOVE "000000000000099" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000100" TO W301-Num.
+           MOVE "000000000000100" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000101" TO W301-Num.
+           MOVE "000000000000101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000150" TO W301-Num.
+           MOVE "000000000000150" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000159" TO W301-Num.
+           MOVE "000000000000159" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000300" TO W301-Num.
+           MOVE "000000000000300" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000990" TO W301-Num.
+           MOVE "000000000000990" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001000" TO W301-Num.
+           MOVE "000000000001000" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001001" TO W301-Num.
+           MOVE "000000000001001" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001100" TO W301-Num.
+           MOVE "000000000001100" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001101" TO W301-Num.
+           MOVE "000000000001101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000021101" TO W301-Num.
+           MOVE "000000000021101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000620101" TO W301-Num.
+           MOVE "000000000620101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
            DISPLAY "---".  
 
 
-           MOVE "000001789012" TO W301-Num.
+           MOVE "000000001789012" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000002789012" TO W301-Num.
+           MOVE "000000002789012" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
