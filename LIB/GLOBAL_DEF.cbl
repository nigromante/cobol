@@ -0,0 +1,11 @@
+
+      *    Global boolean/switch constants shared by every module in
+      *    the number-to-words / string-utility library.
+           77 WS-TRUE   PIC 1 VALUE 1.
+           77 WS-FALSE  PIC 1 VALUE 0.
+
+      *    Interruptor de la facilidad 001-TRACE: prendido por
+      *    defecto para desarrollo/pruebas; los programas de batch
+      *    de produccion lo apagan para correr silenciosos.
+           77 WS-TRACE-ON PIC 1 VALUE 1.
+
