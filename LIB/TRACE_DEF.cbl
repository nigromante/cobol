@@ -0,0 +1,17 @@
+
+      *    Working storage for the 001-TRACE debug facility.
+           77 W001-Title       PIC X(20).
+           77 W001-Buffer      PIC X(2000).
+           77 W001-Parts REDEFINES W001-Buffer OCCURS 2000 TIMES PIC X.
+           77 W001-Buffer-Len  PIC 9999.
+           77 W001-Idx         PIC 9999.
+
+      *    Bitacora en disco para corridas de batch desatendidas.
+       01  TRACE-LOG-STATUS PIC XX.
+           88  TRACE-LOG-OK     VALUE "00".
+
+       01  TRACE-LOG-LINE.
+           05  TRACE-LOG-TITLE  PIC X(20).
+           05  FILLER           PIC X(02) VALUE SPACE.
+           05  TRACE-LOG-TEXT   PIC X(2000).
+
