@@ -3,6 +3,7 @@
            MOVE 0 TO W300-Out-Len.
            MOVE SPACES TO W300-Out.
            MOVE 1 TO W300-Out-Idx.
+           MOVE WS-FALSE TO W300-Out-Overflow.
 
        300-COPY-STRING.
            MOVE WS-FALSE TO W300-In-EOF
@@ -12,14 +13,33 @@
            SUBTRACT 1 FROM W300-Out-Len.
 
        300-COPY-CHAR.
-           IF ( W300-In-EOF = WS-FALSE AND 
-             W300-In-Chars(W300-In-Idx) = "_" )
-             MOVE WS-TRUE TO W300-In-EOF
-           END-IF
-           IF ( W300-In-EOF = WS-FALSE )
-             MOVE W300-In-Chars(W300-In-Idx) 
-                 TO W300-Out-Chars(W300-Out-Idx)
-             ADD 1 TO W300-Out-Idx
+      *    "\_" ES UN ESCAPE PARA UN "_" LITERAL QUE NO DEBE
+      *    INTERPRETARSE COMO EL DELIMITADOR DE FIN DE CADENA.
+           IF ( W300-In-EOF = WS-FALSE
+             AND W300-In-Idx < 200
+             AND W300-In-Chars(W300-In-Idx) = "\"
+             AND W300-In-Chars(W300-In-Idx + 1) = "_" )
+             IF W300-Out-Idx > 2000
+               MOVE WS-TRUE TO W300-Out-Overflow
+             ELSE
+               MOVE "_" TO W300-Out-Chars(W300-Out-Idx)
+               ADD 1 TO W300-Out-Idx
+             END-IF
+             ADD 1 TO W300-In-Idx
+           ELSE
+             IF ( W300-In-EOF = WS-FALSE AND
+               W300-In-Chars(W300-In-Idx) = "_" )
+               MOVE WS-TRUE TO W300-In-EOF
+             END-IF
+             IF ( W300-In-EOF = WS-FALSE )
+               IF W300-Out-Idx > 2000
+                 MOVE WS-TRUE TO W300-Out-Overflow
+               ELSE
+                 MOVE W300-In-Chars(W300-In-Idx)
+                     TO W300-Out-Chars(W300-Out-Idx)
+                 ADD 1 TO W300-Out-Idx
+               END-IF
+             END-IF
            END-IF.
 
        300-CUT-LAST-CHAR.
