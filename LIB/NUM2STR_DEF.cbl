@@ -1,10 +1,18 @@
 
-           77 W301-Num  PIC X(12).
-           77 W301-Num-Chars REDEFINES W301-Num OCCURS 12 TIMES PIC X.
+           77 W301-VERSION PIC X(10) VALUE '1.0'.
+
+           77 W301-Num  PIC X(15).
+           77 W301-Num-N REDEFINES W301-Num PIC 9(15).
+           77 W301-Num-Chars REDEFINES W301-Num OCCURS 15 TIMES PIC X.
            77 W301-Idx  PIC  9.
            77 W301-Idx2 PIC  999.
            77 W301-Idx3 PIC  999999 VALUE 0.
 
+      * chars 1-3 of W301-Num: the billones group (10**12-10**14),
+      * one thousand-group above the 12-digit range 300-CALCULATE
+      * covers; handled directly in 301-LOOP, see there.
+           77 W301-Billon PIC 9(03) VALUE 0.
+
            77 U  PIC 9.
            77 D  PIC 9. 
            77 C  PIC 9.
@@ -15,7 +23,27 @@
 
            77 W301-Unidades    OCCURS 10  TIMES PIC X(20).
 
+      * ordinal word-table and input for 301-ORD-CDU/301-ORD-LOOP
+           77 W301-Ord-Num       PIC X(03).
+           77 W301-Ord-Num-Chars REDEFINES W301-Ord-Num
+                                  OCCURS 3 TIMES PIC X.
+
+           77 W301-Ord-Centenas  OCCURS 10 TIMES PIC X(20).
+           77 W301-Ord-Decenas   OCCURS 10 TIMES PIC X(20).
+           77 W301-Ord-Unidades  OCCURS 10 TIMES PIC X(20).
+
+      * signed input for 301-LOOP-SIGNED
+           77 W301-Num-Signed PIC S9(15) VALUE 0.
+           77 W301-Neg-SW     PIC X(01) VALUE "N".
+               88 W301-NEGATIVE     VALUE "Y".
+               88 W301-NON-NEGATIVE VALUE "N".
+           77 W301-Neg-Buffer PIC X(2000).
+
       * tests support
            77 W301T-Idx   PIC 999 VALUE 1.
-           77 W301T-Nums  OCCURS 100 TIMES  PIC   9(12).
+           77 W301T-Nums  OCCURS 100 TIMES  PIC   9(15).
+           77 W301T-Expected  OCCURS 100 TIMES  PIC X(60).
+           77 W301T-Count PIC 999 VALUE 0.
+           77 W301T-Pass  PIC 999 VALUE 0.
+           77 W301T-Fail  PIC 999 VALUE 0.
 
