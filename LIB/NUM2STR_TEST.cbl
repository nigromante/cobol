@@ -1,8 +1,8 @@
 
        301-TRACE-RESULT.
            MOVE "STRCAT"   TO W001-Title.
-           MOVE WS-Out     TO W001-Buffer.
-           MOVE WS-Out-len TO W001-Buffer-Len.
+           MOVE W300-Out     TO W001-Buffer.
+           MOVE W300-Out-Len TO W001-Buffer-Len.
            PERFORM 001-TRACE.
            DISPLAY "*".
 
@@ -10,7 +10,7 @@
        301-TRACE-INPUT.
            MOVE "NUMBER"   TO W001-Title.
            MOVE W301-Num   TO W001-Buffer.
-           MOVE 12         TO W001-Buffer-Len.
+           MOVE 15         TO W001-Buffer-Len.
            PERFORM 001-TRACE.
 
 
@@ -22,115 +22,189 @@
 
        301-TEST.
 
-           MOVE "000000000001" TO W301-Num.
+           MOVE "000000000000001" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000005" TO W301-Num.
+           MOVE "000000000000005" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000010" TO W301-Num.
+           MOVE "000000000000010" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000011" TO W301-Num.
+           MOVE "000000000000011" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000020" TO W301-Num.
+           MOVE "000000000000020" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000023" TO W301-Num.
+           MOVE "000000000000023" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000099" TO W301-Num.
+           MOVE "000000000000099" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000100" TO W301-Num.
+           MOVE "000000000000100" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000101" TO W301-Num.
+           MOVE "000000000000101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000150" TO W301-Num.
+           MOVE "000000000000150" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000159" TO W301-Num.
+           MOVE "000000000000159" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000300" TO W301-Num.
+           MOVE "000000000000300" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000000990" TO W301-Num.
+           MOVE "000000000000990" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001000" TO W301-Num.
+           MOVE "000000000001000" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001001" TO W301-Num.
+           MOVE "000000000001001" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001100" TO W301-Num.
+           MOVE "000000000001100" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000001101" TO W301-Num.
+           MOVE "000000000001101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000021101" TO W301-Num.
+           MOVE "000000000021101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000000620101" TO W301-Num.
+           MOVE "000000000620101" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
            DISPLAY "---".  
 
 
-           MOVE "000001789012" TO W301-Num.
+           MOVE "000000001789012" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
-           MOVE "000002789012" TO W301-Num.
+           MOVE "000000002789012" TO W301-Num.
            PERFORM 301-TEST-BODY.
 
+           DISPLAY "---".
+
+           MOVE "001000000000000" TO W301-Num.
+           PERFORM 301-TEST-BODY.
+
+           MOVE "002000000000000" TO W301-Num.
+           PERFORM 301-TEST-BODY.
+
+           MOVE "999999999999999" TO W301-Num.
+           PERFORM 301-TEST-BODY.
+
+           DISPLAY "---".
+
+           PERFORM 301T-LOOPINIT.
+           PERFORM 301T-LOOP.
+
 
        301T-LOOP.
-           PERFORM 301T-LOOPI 
-             VARYING W301T-Idx FROM 1 BY 1 UNTIL W301T-Idx > 30.
+           MOVE 0 TO W301T-Pass.
+           MOVE 0 TO W301T-Fail.
+
+           PERFORM 301T-LOOPI
+             VARYING W301T-Idx FROM 1 BY 1 UNTIL W301T-Idx > W301T-Count.
+
+           DISPLAY "301T-LOOP: " W301T-Pass " PASSED, "
+             W301T-Fail " FAILED".
 
 
        301T-LOOPI.
-           MOVE W301T-Nums(W301T-Idx)  TO W301-Num.
-           PERFORM 301-TEST-BODY.
+           MOVE W301T-Nums(W301T-Idx)  TO W301-Num-N.
+           PERFORM 301-LOOP.
+
+           IF FUNCTION TRIM(W300-Out) = FUNCTION TRIM(W301T-Expected
+             (W301T-Idx))
+               ADD 1 TO W301T-Pass
+               DISPLAY "PASS " W301T-Idx ": " W301T-Nums(W301T-Idx)
+                 " = [" FUNCTION TRIM(W300-Out) "]"
+           ELSE
+               ADD 1 TO W301T-Fail
+               DISPLAY "FAIL " W301T-Idx ": " W301T-Nums(W301T-Idx)
+                 " GOT [" FUNCTION TRIM(W300-Out)
+                 "] EXPECTED [" FUNCTION TRIM(W301T-Expected
+                 (W301T-Idx)) "]"
+           END-IF.
 
 
        301T-LOOPINIT.
 
+           MOVE 32 TO W301T-Count.
+
            MOVE 0 TO W301T-Nums(1).
+           MOVE "CERO" TO W301T-Expected(1).
            MOVE 1 TO W301T-Nums(2).
+           MOVE "UN" TO W301T-Expected(2).
            MOVE 4 TO W301T-Nums(3).
+           MOVE "CUATRO" TO W301T-Expected(3).
            MOVE 10 TO W301T-Nums(4).
+           MOVE "DIEZ" TO W301T-Expected(4).
            MOVE 11 TO W301T-Nums(5).
+           MOVE "ONCE" TO W301T-Expected(5).
            MOVE 15 TO W301T-Nums(6).
+           MOVE "QUINCE" TO W301T-Expected(6).
            MOVE 20 TO W301T-Nums(7).
+           MOVE "VEINTE" TO W301T-Expected(7).
            MOVE 22 TO W301T-Nums(8).
+           MOVE "VEINTE Y DOS" TO W301T-Expected(8).
            MOVE 70 TO W301T-Nums(9).
+           MOVE "SETENTA" TO W301T-Expected(9).
            MOVE 99 TO W301T-Nums(10).
+           MOVE "NOVENTA Y NUEVE" TO W301T-Expected(10).
 
            MOVE 100 TO W301T-Nums(11).
+           MOVE "CIEN" TO W301T-Expected(11).
            MOVE 101 TO W301T-Nums(12).
+           MOVE "CIENTO UN" TO W301T-Expected(12).
            MOVE 104 TO W301T-Nums(13).
+           MOVE "CIENTO CUATRO" TO W301T-Expected(13).
            MOVE 110 TO W301T-Nums(14).
+           MOVE "CIENTO DIEZ" TO W301T-Expected(14).
            MOVE 111 TO W301T-Nums(15).
+           MOVE "CIENTO ONCE" TO W301T-Expected(15).
            MOVE 215 TO W301T-Nums(16).
+           MOVE "DOSCIENTOS QUINCE" TO W301T-Expected(16).
            MOVE 520 TO W301T-Nums(17).
+           MOVE "QUINIENTOS VEINTE" TO W301T-Expected(17).
            MOVE 622 TO W301T-Nums(18).
+           MOVE "SEISCIENTOS VEINTE Y DOS" TO W301T-Expected(18).
            MOVE 970 TO W301T-Nums(19).
+           MOVE "NOVECIENTOS SETENTA" TO W301T-Expected(19).
            MOVE 999 TO W301T-Nums(20).
-           
+           MOVE "NOVECIENTOS NOVENTA Y NUEVE" TO W301T-Expected(20).
+
            MOVE 1000 TO W301T-Nums(21).
+           MOVE "MIL" TO W301T-Expected(21).
            MOVE 1001 TO W301T-Nums(22).
+           MOVE "MIL UN" TO W301T-Expected(22).
            MOVE 1004 TO W301T-Nums(23).
+           MOVE "MIL CUATRO" TO W301T-Expected(23).
            MOVE 1110 TO W301T-Nums(24).
+           MOVE "MIL CIENTO DIEZ" TO W301T-Expected(24).
            MOVE 1111 TO W301T-Nums(25).
+           MOVE "MIL CIENTO ONCE" TO W301T-Expected(25).
            MOVE 2015 TO W301T-Nums(26).
+           MOVE "DOS MIL QUINCE" TO W301T-Expected(26).
            MOVE 5020 TO W301T-Nums(27).
+           MOVE "CINCO MIL VEINTE" TO W301T-Expected(27).
            MOVE 6022 TO W301T-Nums(28).
+           MOVE "SEIS MIL VEINTE Y DOS" TO W301T-Expected(28).
            MOVE 9870 TO W301T-Nums(29).
+           MOVE "NUEVE MIL OCHOCIENTOS SETENTA" TO W301T-Expected(29).
            MOVE 9999 TO W301T-Nums(30).
+           MOVE "NUEVE MIL NOVECIENTOS NOVENTA Y NUEVE"
+             TO W301T-Expected(30).
+
+           MOVE 1000000000000 TO W301T-Nums(31).
+           MOVE "UN BILLON" TO W301T-Expected(31).
+           MOVE 2000500000000 TO W301T-Nums(32).
+           MOVE "DOS BILLONES QUINIENTOS MILLONES"
+             TO W301T-Expected(32).
 
