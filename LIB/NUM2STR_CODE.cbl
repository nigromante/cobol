@@ -49,80 +49,105 @@
            IF C > 0
              IF C = 1
                IF D = 0 AND U = 0
-                 MOVE "CIEN _" TO WS-In
+                 MOVE "CIEN _" TO W300-In
                  PERFORM 300-COPY-STRING
                ELSE
-                 MOVE "CIENTO _" TO WS-In
+                 MOVE "CIENTO _" TO W300-In
                  PERFORM 300-COPY-STRING
                END-IF
              ELSE
-               MOVE W301-Centenas(C) TO WS-In
+               MOVE W301-Centenas(C) TO W300-In
                PERFORM 300-COPY-STRING
              END-IF
            END-IF.
 
            IF D > 0
              IF D = 1 AND U <> 0
-               MOVE W301-Decenas-1(U)   TO  WS-In
+               MOVE W301-Decenas-1(U)   TO  W300-In
                PERFORM 300-COPY-STRING
                MOVE 0 TO U
              ELSE
-               MOVE W301-Decenas(D) TO WS-In
+               MOVE W301-Decenas(D) TO W300-In
                PERFORM 300-COPY-STRING
                IF U > 0
-                 MOVE "Y _" TO WS-In
+                 MOVE "Y _" TO W300-In
                  PERFORM 300-COPY-STRING
                END-IF
              END-IF
            END-IF.
 
            IF U > 0
-             MOVE W301-Unidades(U)   TO  WS-In
+             MOVE W301-Unidades(U)   TO  W300-In
              PERFORM 300-COPY-STRING
            END-IF.
 
 
 
+      *    Splits a 12-digit number into its four 3-digit groups is
+      *    now 300-CALCULATE's job (SRC/CODE/NUM200STR_CODE.cbl), the
+      *    same shared core the Italian and Romanian modules already
+      *    use; 301-GRUPO only turns one W300-TAB group into words.
        301-GRUPO.
 
-           COMPUTE W301-Idx2 = 3 * (W301-Idx - 1) + 1.
+           MOVE W300-TAB(W300-PART,1) TO C.
+           MOVE W300-TAB(W300-PART,2) TO D.
+           MOVE W300-TAB(W300-PART,3) TO U.
 
-           MOVE FUNCTION NUMVAL(W301-Num-Chars(W301-Idx2)) TO C.
-           ADD 1 TO W301-Idx2.
-           MOVE FUNCTION NUMVAL(W301-Num-Chars(W301-Idx2)) TO D.
-           ADD 1 TO W301-Idx2.
-           MOVE FUNCTION NUMVAL(W301-Num-Chars(W301-Idx2)) TO U.
-
-           COMPUTE W301-Idx2 = C * 100 + D * 10 + U.
-
-
-           IF (W301-Idx = 1 OR W301-Idx = 3)
-             COMPUTE W301-Idx3 = W301-Idx2 * 1000
-             IF W301-Idx2 > 0
-               IF W301-Idx2 > 1
+      *    Part 1 y 3 : arman el multiplicador *1000 de su grupo
+      *    combinado (millones en el Part 2, miles en el Part 4).
+           IF (W300-PART = 1 OR W300-PART = 3)
+             COMPUTE W301-Idx3 = W300-TAB(W300-PART,4) * 1000
+             IF W300-TAB(W300-PART,4) > 0
+               IF W300-TAB(W300-PART,4) > 1
                  PERFORM 301-CDU
                END-IF
-               MOVE "MIL _" TO WS-In
+               MOVE "MIL _" TO W300-In
                PERFORM 300-COPY-STRING
              END-IF
            END-IF.
 
-           IF (W301-Idx = 2)
-             COMPUTE W301-Idx3 = W301-Idx2 + W301-Idx3
+           IF (W300-PART = 2)
+             COMPUTE W301-Idx3 = W300-TAB(W300-PART,4) + W301-Idx3
              IF W301-Idx3 > 0
                IF W301-Idx3 > 1
                  PERFORM 301-CDU
-                 MOVE "MILLONES _" TO WS-In
+                 MOVE "MILLONES _" TO W300-In
                  PERFORM 300-COPY-STRING
                ELSE
-                 MOVE "UN MILLON _" TO WS-In
+                 MOVE "UN MILLON _" TO W300-In
                  PERFORM 300-COPY-STRING
                END-IF
              END-IF
            END-IF.
 
-           IF ( W301-Idx = 4 AND W301-Idx2 > 0 )
+           IF ( W300-PART = 4 AND W300-TAB(W300-PART,4) > 0 )
+               PERFORM 301-CDU
+           END-IF.
+
+
+      *    Chars 1-3 of W301-Num are the billones group (10**12-
+      *    10**14), one thousand-group above what 300-CALCULATE's
+      *    four 3-digit parts cover. 300-CALCULATE is shared by every
+      *    language module (SRC/CODE/NUM200STR_CODE.cbl), so rather
+      *    than widen it (and every other language's word tables)
+      *    just for the Spanish billones group, it is spelled out
+      *    here directly, ahead of the existing 12-digit handling.
+       301-BILLON.
+
+           MOVE FUNCTION NUMVAL(W301-Num-Chars(1)) TO C.
+           MOVE FUNCTION NUMVAL(W301-Num-Chars(2)) TO D.
+           MOVE FUNCTION NUMVAL(W301-Num-Chars(3)) TO U.
+           COMPUTE W301-Billon = C * 100 + D * 10 + U.
+
+           IF W301-Billon > 0
+             IF W301-Billon > 1
                PERFORM 301-CDU
+               MOVE "BILLONES _" TO W300-In
+               PERFORM 300-COPY-STRING
+             ELSE
+               MOVE "UN BILLON _" TO W300-In
+               PERFORM 300-COPY-STRING
+             END-IF
            END-IF.
 
 
@@ -130,10 +155,122 @@
 
            PERFORM 300-RESET.
 
-           PERFORM 301-GRUPO 
-             VARYING W301-Idx
-             FROM 1 BY 1 UNTIL W301-Idx > 4. 
+           PERFORM 301-BILLON.
+
+           MOVE W301-Num(4:12) TO W300-NUMERO.
+           PERFORM 300-CALCULATE.
+
+           PERFORM 301-GRUPO
+             VARYING W300-PART
+             FROM 1 BY 1 UNTIL W300-PART > 4.
+
+           IF W300-Out-Idx = 1
+             MOVE "CERO" TO W300-Out
+             MOVE 4 TO W300-Out-Len
+           ELSE
+             PERFORM 300-CUT-LAST-CHAR
+           END-IF.
+
+
+
+      *    Sibling of 301-INIT/301-CDU/301-LOOP that spells out an
+      *    ordinal (PRIMERO, SEGUNDO, ...) instead of a cardinal, for
+      *    dated/sequenced documents (e.g. "DECIMO QUINTO PAGO").
+      *    Covers 0-999, the same single 3-digit group 301-CDU builds.
+       301-ORD-INIT.
+
+           MOVE "PRIMERO _"        TO  W301-Ord-Unidades(1).
+           MOVE "SEGUNDO _"        TO  W301-Ord-Unidades(2).
+           MOVE "TERCERO _"        TO  W301-Ord-Unidades(3).
+           MOVE "CUARTO _"         TO  W301-Ord-Unidades(4).
+           MOVE "QUINTO _"         TO  W301-Ord-Unidades(5).
+           MOVE "SEXTO _"          TO  W301-Ord-Unidades(6).
+           MOVE "SEPTIMO _"        TO  W301-Ord-Unidades(7).
+           MOVE "OCTAVO _"         TO  W301-Ord-Unidades(8).
+           MOVE "NOVENO _"         TO  W301-Ord-Unidades(9).
+
+           MOVE "DECIMO _"         TO  W301-Ord-Decenas(1).
+           MOVE "VIGESIMO _"       TO  W301-Ord-Decenas(2).
+           MOVE "TRIGESIMO _"      TO  W301-Ord-Decenas(3).
+           MOVE "CUADRAGESIMO _"   TO  W301-Ord-Decenas(4).
+           MOVE "QUINCUAGESIMO _"  TO  W301-Ord-Decenas(5).
+           MOVE "SEXAGESIMO _"     TO  W301-Ord-Decenas(6).
+           MOVE "SEPTUAGESIMO _"   TO  W301-Ord-Decenas(7).
+           MOVE "OCTOGESIMO _"     TO  W301-Ord-Decenas(8).
+           MOVE "NONAGESIMO _"     TO  W301-Ord-Decenas(9).
+
+           MOVE "CENTESIMO _"      TO  W301-Ord-Centenas(1).
+           MOVE "DUCENTESIMO _"    TO  W301-Ord-Centenas(2).
+           MOVE "TRICENTESIMO _"   TO  W301-Ord-Centenas(3).
+           MOVE "CUADRINGENTESIMO _" TO W301-Ord-Centenas(4).
+           MOVE "QUINGENTESIMO _"  TO  W301-Ord-Centenas(5).
+           MOVE "SEXCENTESIMO _"   TO  W301-Ord-Centenas(6).
+           MOVE "SEPTINGENTESIMO _" TO W301-Ord-Centenas(7).
+           MOVE "OCTINGENTESIMO _" TO  W301-Ord-Centenas(8).
+           MOVE "NONINGENTESIMO _" TO  W301-Ord-Centenas(9).
+
+
+
+       301-ORD-CDU.
+
+           IF C > 0
+             MOVE W301-Ord-Centenas(C) TO W300-In
+             PERFORM 300-COPY-STRING
+           END-IF.
+
+           IF D > 0
+             MOVE W301-Ord-Decenas(D) TO W300-In
+             PERFORM 300-COPY-STRING
+           END-IF.
+
+           IF U > 0
+             MOVE W301-Ord-Unidades(U) TO W300-In
+             PERFORM 300-COPY-STRING
+           END-IF.
+
+           IF C = 0 AND D = 0 AND U = 0
+             MOVE "CERO _" TO W300-In
+             PERFORM 300-COPY-STRING
+           END-IF.
+
+
+
+       301-ORD-LOOP.
+
+           PERFORM 300-RESET.
+
+           MOVE FUNCTION NUMVAL(W301-Ord-Num-Chars(1)) TO C.
+           MOVE FUNCTION NUMVAL(W301-Ord-Num-Chars(2)) TO D.
+           MOVE FUNCTION NUMVAL(W301-Ord-Num-Chars(3)) TO U.
+
+           PERFORM 301-ORD-CDU.
 
            PERFORM 300-CUT-LAST-CHAR.
 
 
+
+      *    Sibling of 301-LOOP for signed amounts (debit reversals,
+      *    credit adjustments). Splits the sign off W301-Num-Signed,
+      *    converts the magnitude the normal way, then prefixes
+      *    "MENOS _" onto the result when the amount was negative.
+       301-LOOP-SIGNED.
+
+           IF W301-Num-Signed < 0
+             SET W301-NEGATIVE TO TRUE
+             COMPUTE W301-Num-N = W301-Num-Signed * -1
+           ELSE
+             SET W301-NON-NEGATIVE TO TRUE
+             MOVE W301-Num-Signed TO W301-Num-N
+           END-IF.
+
+           PERFORM 301-LOOP.
+
+           IF W301-NEGATIVE
+             MOVE W300-Out TO W301-Neg-Buffer
+             STRING "MENOS "                    DELIMITED BY SIZE
+                     FUNCTION TRIM(W301-Neg-Buffer) DELIMITED BY SIZE
+                     INTO W300-Out
+             ADD 6 TO W300-Out-Len
+           END-IF.
+
+
