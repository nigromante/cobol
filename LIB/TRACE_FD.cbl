@@ -0,0 +1,4 @@
+
+      *    Registro de bitacora para la facilidad 001-TRACE.
+       FD  TRACE-LOG.
+       01  TRACE-LOG-REC       PIC X(2022).
