@@ -0,0 +1,5 @@
+
+           SELECT OPTIONAL TRACE-LOG
+               ASSIGN "./DATA/TRACE-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS TRACE-LOG-STATUS.
