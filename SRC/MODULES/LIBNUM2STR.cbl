@@ -3,23 +3,68 @@
        PROGRAM-ID. LIBNUM2STR.
        AUTHOR. JULIAN VIDAL.
 
+      *    *****************************************
+      *    LIBRERIA :  MONTO ESCRITO
+      *    OBJETIVO :
+      *      REPRESENTACION EN TEXTO DE UN NUMERO,
+      *      EN CUALQUIERA DE LOS IDIOMAS SOPORTADOS.
+      *
+      *      EL PUNTO DE ENTRADA SIN NOMBRE SE
+      *      MANTIENE POR COMPATIBILIDAD (SIEMPRE
+      *      CONVIERTE A ESPANOL). LOS PROGRAMAS
+      *      NUEVOS DEBEN USAR:
+      *
+      *        CALL "VERSION" USING LANG-CODE VERSION.
+      *        CALL "CONVERT" USING LANG-CODE NUMERO TEXTO.
+      *        CALL "CONVERT-AMOUNT" USING LANG-CODE NUMERO
+      *             CENTAVOS TEXTO PLURAL-SW.
+      *        CALL "ORDINAL" USING LANG-CODE NUMERO-ORD TEXTO.
+      *        CALL "CONVERT-SIGNED" USING LANG-CODE
+      *             NUMERO-SIGNED TEXTO.
+      *
+      *      DONDE LANG-CODE ES UNO DE:
+      *        ES EN DE FR PO NO RO IT
+      *    *****************************************
+
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
            INCLUDE GLOBAL_DEF.
            INCLUDE STRCAT_DEF.
            INCLUDE NUM2STR_DEF.
+           INCLUDE NUM200STR_DEF.
+           INCLUDE NUM2ENSTR_DEF.
+           INCLUDE NUM2DESTR_DEF.
+           INCLUDE NUM2FRSTR_DEF.
+           INCLUDE NUM2POSTR_DEF.
+           INCLUDE NUM2NOSTR_DEF.
+           INCLUDE NUM2ITSTR_DEF.
+           INCLUDE NUM2ROSTR_DEF.
+
+           77  W400-Centavos-X  PIC 99.
+           77  W400-Connector   PIC X(04).
 
        LINKAGE SECTION.
-           77  numero  PIC X(12).
-           77  texto   PIC X(2000).
+           77  numero      PIC X(12).
+           77  texto       PIC X(2000).
+           77  lang-code   PIC X(02).
+           77  version-out PIC X(20).
+           77  centavos    PIC 99.
+           77  numero-ord  PIC 9(03).
+           77  numero-signed PIC S9(12).
+           77  plural-sw   PIC X(01).
+               88  AMOUNT-SINGULAR VALUE "S".
+               88  AMOUNT-PLURAL   VALUE "P".
+           77  overflow-sw PIC X(01).
+               88  RESULT-TRUNCATED   VALUE "Y".
+               88  RESULT-NOT-TRUNCATED VALUE "N".
 
 
        PROCEDURE DIVISION USING numero texto.
 
            PERFORM   301-INIT.
 
-           MOVE numero TO W301-Num.
+           MOVE FUNCTION NUMVAL(numero) TO W301-Num-N.
 
            PERFORM 301-LOOP.
 
@@ -27,6 +72,260 @@
 
            GOBACK.
 
+
+
+      *    *****************************************
+      *    VERSION
+      *      CALL "VERSION" USING LANG-CODE VERSION.
+      *    *****************************************
+       ENTRY "VERSION" USING lang-code version-out.
+
+           PERFORM 400-VERSION.
+
+           GOBACK.
+
+
+
+      *    *****************************************
+      *    CONVERT
+      *      CALL "CONVERT" USING LANG-CODE NUMERO TEXTO.
+      *    *****************************************
+       ENTRY "CONVERT" USING lang-code numero texto.
+
+           PERFORM 400-CONVERT.
+
+           GOBACK.
+
+
+
+      *    *****************************************
+      *    CONVERT-AMOUNT
+      *      CALL "CONVERT-AMOUNT" USING LANG-CODE
+      *           NUMERO CENTAVOS TEXTO.
+      *    BUILDS THE COMPLETE LEGAL-AMOUNT PHRASE -
+      *    WHOLE NUMBER IN WORDS PLUS THE CENTS
+      *    FRACTION - IN A SINGLE CALL, SO CALLERS
+      *    NO LONGER HAVE TO GLUE THE SUFFIX ON
+      *    THEMSELVES OUTSIDE THE MODULE. ALSO SETS
+      *    PLURAL-SW (88 AMOUNT-SINGULAR/AMOUNT-PLURAL)
+      *    SO CALLERS DON'T HAVE TO REDERIVE SINGULAR
+      *    VS PLURAL FOR THEIR OWN CURRENCY NOUN
+      *    ("UN PESO" VS "DOS PESOS").
+      *    *****************************************
+       ENTRY "CONVERT-AMOUNT" USING lang-code numero centavos
+                                     texto plural-sw.
+
+           PERFORM 400-CONVERT.
+           PERFORM 401-APPEND-CENTS.
+
+           IF FUNCTION NUMVAL(numero) = 1
+               SET AMOUNT-SINGULAR TO TRUE
+           ELSE
+               SET AMOUNT-PLURAL   TO TRUE
+           END-IF.
+
+           GOBACK.
+
+
+
+      *    *****************************************
+      *    ORDINAL
+      *      CALL "ORDINAL" USING LANG-CODE NUMERO-ORD
+      *           TEXTO.
+      *    SPELLS OUT AN ORDINAL (0-999) INSTEAD OF A
+      *    CARDINAL, FOR DATED/SEQUENCED DOCUMENTS.
+      *    ONLY "ES" IS CURRENTLY SUPPORTED.
+      *    *****************************************
+       ENTRY "ORDINAL" USING lang-code numero-ord texto.
+
+           PERFORM 402-ORDINAL.
+
+           GOBACK.
+
+
+
+      *    *****************************************
+      *    CONVERT-SIGNED
+      *      CALL "CONVERT-SIGNED" USING LANG-CODE
+      *           NUMERO-SIGNED TEXTO.
+      *    LIKE CONVERT, BUT NUMERO-SIGNED MAY BE
+      *    NEGATIVE; THE RESULT IS PREFIXED "MENOS"
+      *    FOR DEBIT REVERSALS/CREDIT ADJUSTMENTS.
+      *    ONLY "ES" IS CURRENTLY SUPPORTED.
+      *    *****************************************
+       ENTRY "CONVERT-SIGNED" USING lang-code numero-signed texto.
+
+           PERFORM 403-CONVERT-SIGNED.
+
+           GOBACK.
+
+
+
+      *    *****************************************
+      *    OVERFLOW
+      *      CALL "OVERFLOW" USING OVERFLOW-SW.
+      *    REPORTS WHETHER THE MOST RECENT CONVERT/
+      *    CONVERT-AMOUNT/ORDINAL/CONVERT-SIGNED CALL
+      *    RAN PAST W300-OUT'S 2000-BYTE BUFFER (SEE
+      *    300-COPY-CHAR) - 88 RESULT-TRUNCATED/
+      *    RESULT-NOT-TRUNCATED. CALLERS THAT BUILD A
+      *    LEGAL-AMOUNT LINE ON TOP OF THE SPELLED-OUT
+      *    TEXT (CANCELAR, CHECKRUN) SHOULD CHECK THIS
+      *    BEFORE TRUSTING THE RESULT.
+      *    *****************************************
+       ENTRY "OVERFLOW" USING overflow-sw.
+
+           IF W300-Out-Overflow = WS-TRUE
+               SET RESULT-TRUNCATED TO TRUE
+           ELSE
+               SET RESULT-NOT-TRUNCATED TO TRUE
+           END-IF.
+
+           GOBACK.
+
+
+
+       400-VERSION.
+
+           EVALUATE lang-code
+               WHEN "ES"
+                   MOVE "NUM2STR (2.0)" TO version-out
+               WHEN "EN"
+                   MOVE W302-VERSION    TO version-out
+               WHEN "DE"
+                   MOVE W303-VERSION    TO version-out
+               WHEN "FR"
+                   MOVE W304-VERSION    TO version-out
+               WHEN "PO"
+                   MOVE W305-VERSION    TO version-out
+               WHEN "NO"
+                   MOVE W306-VERSION    TO version-out
+               WHEN "RO"
+                   MOVE W307-VERSION    TO version-out
+               WHEN "IT"
+                   MOVE W308-VERSION    TO version-out
+               WHEN OTHER
+                   MOVE SPACES          TO version-out
+           END-EVALUATE.
+
+
+
+       400-CONVERT.
+
+           EVALUATE lang-code
+               WHEN "ES"
+                   PERFORM 301-INIT
+                   MOVE FUNCTION NUMVAL(numero) TO W301-Num-N
+                   PERFORM 301-LOOP
+                   MOVE W300-Out        TO texto
+               WHEN "EN"
+                   MOVE numero          TO W302-NUMERO
+                   PERFORM 302-INIT
+                   PERFORM 302-CONVERT
+                   MOVE W302-RESULT     TO texto
+               WHEN "DE"
+                   MOVE numero          TO W303-NUMERO
+                   PERFORM 303-INIT
+                   PERFORM 303-CONVERT
+                   MOVE W303-RESULT     TO texto
+               WHEN "FR"
+                   MOVE numero          TO W304-NUMERO
+                   PERFORM 304-INIT
+                   PERFORM 304-CONVERT
+                   MOVE W304-RESULT     TO texto
+               WHEN "PO"
+                   MOVE numero          TO W305-NUMERO
+                   PERFORM 305-INIT
+                   PERFORM 305-CONVERT
+                   MOVE W305-RESULT     TO texto
+               WHEN "NO"
+                   MOVE numero          TO W306-NUMERO
+                   PERFORM 306-INIT
+                   PERFORM 306-CONVERT
+                   MOVE W306-RESULT     TO texto
+               WHEN "RO"
+                   MOVE numero          TO W300-NUMERO
+                   PERFORM 307-CONVERT
+                   MOVE W300-RESULT     TO texto
+               WHEN "IT"
+                   MOVE numero          TO W300-NUMERO
+                   PERFORM 308-CONVERT
+                   MOVE W300-RESULT     TO texto
+               WHEN OTHER
+                   MOVE SPACES          TO texto
+           END-EVALUATE.
+
+
+
+       401-APPEND-CENTS.
+
+           MOVE centavos TO W400-Centavos-X.
+
+           EVALUATE lang-code
+               WHEN "ES"
+                   MOVE "Y"    TO W400-Connector
+               WHEN "EN"
+                   MOVE "AND"  TO W400-Connector
+               WHEN "DE"
+                   MOVE "UND"  TO W400-Connector
+               WHEN "FR"
+                   MOVE "ET"   TO W400-Connector
+               WHEN "PO"
+               WHEN "IT"
+                   MOVE "E"    TO W400-Connector
+               WHEN "NO"
+                   MOVE "OG"   TO W400-Connector
+               WHEN "RO"
+                   MOVE "SI"   TO W400-Connector
+               WHEN OTHER
+                   MOVE SPACES TO W400-Connector
+           END-EVALUATE.
+
+           STRING  FUNCTION TRIM(texto)          DELIMITED BY SIZE
+                   " "                           DELIMITED BY SIZE
+                   FUNCTION TRIM(W400-Connector)  DELIMITED BY SIZE
+                   " "                           DELIMITED BY SIZE
+                   W400-Centavos-X               DELIMITED BY SIZE
+                   "/100"                        DELIMITED BY SIZE
+                   INTO texto.
+
+
+
+       402-ORDINAL.
+
+           EVALUATE lang-code
+               WHEN "ES"
+                   MOVE numero-ord     TO W301-Ord-Num
+                   PERFORM 301-ORD-INIT
+                   PERFORM 301-ORD-LOOP
+                   MOVE W300-Out       TO texto
+               WHEN OTHER
+                   MOVE SPACES         TO texto
+           END-EVALUATE.
+
+
+
+       403-CONVERT-SIGNED.
+
+           EVALUATE lang-code
+               WHEN "ES"
+                   PERFORM 301-INIT
+                   MOVE numero-signed  TO W301-Num-Signed
+                   PERFORM 301-LOOP-SIGNED
+                   MOVE W300-Out       TO texto
+               WHEN OTHER
+                   MOVE SPACES         TO texto
+           END-EVALUATE.
+
+
+
        INCLUDE STRCAT_CODE.
        INCLUDE NUM2STR_CODE.
-
+       INCLUDE NUM200STR_CODE.
+       INCLUDE NUM2ENSTR_CODE.
+       INCLUDE NUM2DESTR_CODE.
+       INCLUDE NUM2FRSTR_CODE.
+       INCLUDE NUM2POSTR_CODE.
+       INCLUDE NUM2NOSTR_CODE.
+       INCLUDE NUM2ITSTR_CODE.
+       INCLUDE NUM2ROSTR_CODE.
