@@ -3,13 +3,27 @@
            DISPLAY W001-Parts( W001-Idx ) WITH NO ADVANCING.
 
        001-TRACE.
-           DISPLAY "TRACING " , W001-Title,
-             "( " , W001-Buffer-Len, " ) [" 
-             WITH NO ADVANCING.
+      *    EL INTERRUPTOR WS-TRACE-ON (GLOBAL_DEF) PERMITE QUE LAS
+      *    CORRIDAS DE BATCH DE PRODUCCION SE MANTENGAN SILENCIOSAS.
+           IF WS-TRACE-ON = WS-TRUE
+               DISPLAY "TRACING " , W001-Title,
+                 "( " , W001-Buffer-Len, " ) ["
+                 WITH NO ADVANCING
 
-           PERFORM 001-TRACE-CHAR
-             VARYING W001-Idx 
-             FROM 1 By 1 UNTIL W001-Idx > W001-Buffer-Len.
+               PERFORM 001-TRACE-CHAR
+                 VARYING W001-Idx
+                 FROM 1 By 1 UNTIL W001-Idx > W001-Buffer-Len
 
-           DISPLAY "]".
+               DISPLAY "]"
+
+               PERFORM 001-TRACE-LOG
+           END-IF.
+
+       001-TRACE-LOG.
+      *    DEJA UNA COPIA DEL RASTREO EN DISCO PARA CORRIDAS
+      *    DE BATCH DESATENDIDAS, SIN OPERADOR MIRANDO PANTALLA.
+           MOVE W001-Title TO TRACE-LOG-TITLE.
+           MOVE W001-Buffer(1 : W001-Buffer-Len) TO TRACE-LOG-TEXT.
+           MOVE TRACE-LOG-LINE TO TRACE-LOG-REC.
+           WRITE TRACE-LOG-REC.
 
