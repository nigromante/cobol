@@ -0,0 +1,21 @@
+      *    *****************************************
+      *    PANTALLA DE RANGO PARA NUM2STRXTRA
+      *    PIDE VALOR INICIAL, VALOR FINAL Y PASO PARA
+      *    RECORRER UN RANGO COMPLETO DE UNA SOLA VEZ.
+      *    *****************************************
+       01  RANGE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "NUM2STRXTRA - MODO RANGO".
+           05  LINE 01 COLUMN 40 PIC X(20) FROM VERSION-APP.
+
+           05  LINE 03 COLUMN 01 VALUE "VALOR INICIAL :".
+           05  LINE 03 COLUMN 20 PIC 9(12) TO NUMERO-START.
+
+           05  LINE 04 COLUMN 01 VALUE "VALOR FINAL   :".
+           05  LINE 04 COLUMN 20 PIC 9(12) TO NUMERO-END.
+
+           05  LINE 05 COLUMN 01 VALUE "PASO          :".
+           05  LINE 05 COLUMN 20 PIC 9(12) TO NUMERO-STEP.
+
+           05  LINE 07 COLUMN 01 PIC X(40) FROM WS-INPUT-MSG
+               HIGHLIGHT.
