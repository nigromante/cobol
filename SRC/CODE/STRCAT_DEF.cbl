@@ -10,3 +10,4 @@
                redefines W300-Out OCCURS 2000 TIMES PIC X. 
            77 W300-Out-Len PIC 9999 VALUE 0.
            77 W300-Out-Idx PIC 9999 VALUE 1.
+           77 W300-Out-Overflow PIC 1 VALUE 0.
