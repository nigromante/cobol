@@ -0,0 +1,53 @@
+      *    *****************************************
+      *    PANTALLA DE PRUEBA PARA NUM2STRXTRA
+      *    MUESTRA EL NUMERO INGRESADO Y SU
+      *    REPRESENTACION EN TEXTO PARA CADA IDIOMA.
+      *    *****************************************
+       01  INPUT-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "NUM2STRXTRA".
+           05  LINE 01 COLUMN 40 PIC X(20) FROM VERSION-APP.
+
+           05  LINE 03 COLUMN 01 VALUE "NUMERO :".
+           05  LINE 03 COLUMN 15 PIC 9(12) FROM NUMERO-CUR.
+
+           05  LINE 05 COLUMN 01 VALUE "ES".
+           05  LINE 05 COLUMN 10 PIC X(60) FROM TEXTO-ES.
+           05  LINE 05 COLUMN 72 PIC X(20) FROM VERSION-ES.
+
+           05  LINE 06 COLUMN 01 VALUE "EN".
+           05  LINE 06 COLUMN 10 PIC X(60) FROM TEXTO-EN.
+           05  LINE 06 COLUMN 72 PIC X(20) FROM VERSION-EN.
+
+           05  LINE 07 COLUMN 01 VALUE "DE".
+           05  LINE 07 COLUMN 10 PIC X(60) FROM TEXTO-DE.
+           05  LINE 07 COLUMN 72 PIC X(20) FROM VERSION-DE.
+
+           05  LINE 08 COLUMN 01 VALUE "FR".
+           05  LINE 08 COLUMN 10 PIC X(60) FROM TEXTO-FR.
+           05  LINE 08 COLUMN 72 PIC X(20) FROM VERSION-FR.
+
+           05  LINE 09 COLUMN 01 VALUE "PO".
+           05  LINE 09 COLUMN 10 PIC X(60) FROM TEXTO-PO.
+           05  LINE 09 COLUMN 72 PIC X(20) FROM VERSION-PO.
+
+           05  LINE 10 COLUMN 01 VALUE "NO".
+           05  LINE 10 COLUMN 10 PIC X(60) FROM TEXTO-NO.
+           05  LINE 10 COLUMN 72 PIC X(20) FROM VERSION-NO.
+
+           05  LINE 11 COLUMN 01 VALUE "RO".
+           05  LINE 11 COLUMN 10 PIC X(60) FROM TEXTO-RO.
+           05  LINE 11 COLUMN 72 PIC X(20) FROM VERSION-RO.
+
+           05  LINE 12 COLUMN 01 VALUE "IT".
+           05  LINE 12 COLUMN 10 PIC X(60) FROM TEXTO-IT.
+           05  LINE 12 COLUMN 72 PIC X(20) FROM VERSION-IT.
+
+           05  LINE 14 COLUMN 01 VALUE "SIGUIENTE NUMERO (0 = SALIR):".
+           05  LINE 14 COLUMN 32 PIC 9(12) TO NUMERO-INP.
+
+           05  LINE 15 COLUMN 01 VALUE "GRABAR A ARCHIVO (S/N)      :".
+           05  LINE 15 COLUMN 32 PIC X(01) USING WS-SAVE-OPT.
+
+           05  LINE 17 COLUMN 01 PIC X(40) FROM WS-INPUT-MSG
+               HIGHLIGHT.
