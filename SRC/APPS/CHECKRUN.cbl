@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CHECKRUN.
+       AUTHOR.        JULIAN VIDAL.
+
+      *    *****************************************
+      *    Batch check run: reads a sequential file of
+      *    amounts (plus payee and transaction type) and
+      *    writes a print-ready file of check lines - one
+      *    CANCELAR call per normal record, in check mode
+      *    (asterisk-filled, fraud-resistant), and one
+      *    CONVERT-SIGNED call per reversal/adjustment
+      *    record (spelled out "MENOS ..." instead of being
+      *    printed as a check). A trailing control-total
+      *    line spells out the net batch amount via
+      *    CONVERT-AMOUNT.
+      *    *****************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           PROGRAM LIBNUM2STR.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNT-FILE
+               ASSIGN "./DATA/CHECKRUN-IN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS AMOUNT-FILE-STATUS.
+
+           SELECT STUB-FILE
+               ASSIGN "./DATA/CHECKRUN-OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS STUB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMOUNT-FILE.
+       01  AMOUNT-REC.
+           05  TRAN-TYPE           PIC X(01).
+               88  TRAN-NORMAL         VALUE "N".
+               88  TRAN-REVERSAL       VALUE "R".
+           05  AMOUNT-WHOLE        PIC 9(10).
+           05  AMOUNT-CENTS        PIC 9(02).
+           05  PAYEE-NOMBRE        PIC X(30).
+           05  PAYEE-APELLIDO      PIC X(30).
+           05  PAYEE-DIRECCION     PIC X(30).
+
+       FD  STUB-FILE.
+       01  STUB-REC            PIC X(166).
+
+       WORKING-STORAGE SECTION.
+       01  AMOUNT-FILE-STATUS  PIC XX.
+           88  AMOUNT-FILE-OK  VALUE "00".
+           88  AMOUNT-FILE-EOF VALUE "10".
+
+       01  STUB-FILE-STATUS    PIC XX.
+           88  STUB-FILE-OK    VALUE "00".
+
+       01  WS-EOF-SW           PIC X(01) VALUE "N".
+           88  WS-EOF          VALUE "Y".
+           88  WS-NOT-EOF      VALUE "N".
+
+       01  WS-LANG             PIC X(02) VALUE "ES".
+       01  WS-NUMERO           PIC X(10).
+       01  WS-NUMERO-SIGNED    PIC S9(12).
+       01  WS-MONEDA           PIC X(30) VALUE "PESOS".
+       01  WS-MODO             PIC X(01).
+           88  WS-MODO-CHEQUE      VALUE "C".
+       01  WS-TEXTO            PIC X(2000).
+       01  WS-OVERFLOW-SW      PIC X(01).
+           88  WS-TRUNCATED    VALUE "Y".
+
+       01  WS-CANT-CAMPOS      PIC 99 VALUE 3.
+       01  WS-CAMPOS.
+           05  WS-CAMPO        OCCURS 10 TIMES PIC X(30).
+
+      *    SALDO NETO DEL LOTE (LOS REVERSOS SE RESTAN), PARA LA
+      *    LINEA DE TOTAL QUE SE ESCRIBE AL CIERRE.
+       01  WS-BATCH-TOTAL      PIC S9(12)V99 VALUE ZERO.
+       01  WS-BATCH-WHOLE      PIC 9(12).
+       01  WS-BATCH-CENTS      PIC 99.
+       01  WS-BATCH-NUMERO     PIC X(12).
+       01  WS-PLURAL-SW        PIC X(01).
+           88  AMOUNT-SINGULAR     VALUE "S".
+           88  AMOUNT-PLURAL       VALUE "P".
+       01  WS-NOUN             PIC X(05).
+
+       01  STUB-LINE.
+           05  STUB-PAYEE          PIC X(80).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  STUB-TRAN-FLAG      PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  STUB-TRUNC-FLAG     PIC X(01).
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  STUB-TEXTO          PIC X(80).
+
+       01  TOTAL-LINE.
+           05  FILLER              PIC X(20) VALUE "TOTAL DEL LOTE:  ".
+           05  TL-TEXTO            PIC X(80).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  TL-NOUN             PIC X(05).
+
+       PROCEDURE DIVISION.
+
+       000-MAINLINE.
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-READ-AMOUNT.
+
+           PERFORM 300-PROCESS-ONE
+               UNTIL WS-EOF.
+
+           PERFORM 800-PRINT-BATCH-TOTAL.
+           PERFORM 900-CLOSE-FILES.
+           STOP RUN.
+
+
+       100-OPEN-FILES.
+           OPEN INPUT AMOUNT-FILE.
+           OPEN OUTPUT STUB-FILE.
+
+      *    CEBA LIBNUM2STR A TRAVES DE SU PUNTO DE ENTRADA SIN
+      *    NOMBRE, QUE ES LA UNICA FORMA DE HACER QUE SUS PUNTOS
+      *    DE ENTRADA CON NOMBRE (CONVERT-AMOUNT, CONVERT-SIGNED)
+      *    RESUELVAN MAS ADELANTE, AUN SI EL LOTE VIENE VACIO.
+           MOVE ZERO TO WS-NUMERO.
+           CALL "LIBNUM2STR" USING WS-NUMERO WS-TEXTO.
+
+
+       200-READ-AMOUNT.
+           READ AMOUNT-FILE
+               AT END SET WS-EOF TO TRUE
+               NOT AT END SET WS-NOT-EOF TO TRUE
+           END-READ.
+
+
+       300-PROCESS-ONE.
+           MOVE SPACES TO STUB-LINE.
+
+           PERFORM 310-BUILD-PAYEE-LINE.
+
+           IF TRAN-REVERSAL
+               PERFORM 330-BUILD-REVERSAL-LINE
+               SUBTRACT AMOUNT-WHOLE FROM WS-BATCH-TOTAL
+               COMPUTE WS-BATCH-TOTAL =
+                   WS-BATCH-TOTAL - (AMOUNT-CENTS / 100)
+           ELSE
+               PERFORM 320-BUILD-CHECK-LINE
+               ADD AMOUNT-WHOLE TO WS-BATCH-TOTAL
+               COMPUTE WS-BATCH-TOTAL =
+                   WS-BATCH-TOTAL + (AMOUNT-CENTS / 100)
+           END-IF.
+
+           MOVE STUB-LINE TO STUB-REC.
+           WRITE STUB-REC.
+
+           PERFORM 200-READ-AMOUNT.
+
+
+      *    ARMA LA LINEA DE BENEFICIARIO A PARTIR DE NOMBRE,
+      *    APELLIDO Y DIRECCION - LAS QUE VENGAN EN BLANCO SE
+      *    SALTAN Y EL RESTO QUEDA UNIDO CON UN SOLO ESPACIO.
+       310-BUILD-PAYEE-LINE.
+           MOVE PAYEE-NOMBRE      TO WS-CAMPO(1).
+           MOVE PAYEE-APELLIDO    TO WS-CAMPO(2).
+           MOVE PAYEE-DIRECCION   TO WS-CAMPO(3).
+           CALL "STR" USING WS-CANT-CAMPOS WS-CAMPOS STUB-PAYEE.
+
+
+      *    REGISTROS NORMALES SE IMPRIMEN COMO CHEQUE DE VERDAD -
+      *    CANCELAR EN MODO-CHEQUE RELLENA CON ASTERISCOS PARA QUE
+      *    NADIE PUEDA AGREGAR DIGITOS DESPUES DEL MONTO ESCRITO.
+       320-BUILD-CHECK-LINE.
+           MOVE AMOUNT-WHOLE TO WS-NUMERO.
+           SET WS-MODO-CHEQUE TO TRUE.
+           CALL "CANCELAR" USING WS-NUMERO AMOUNT-CENTS WS-MONEDA
+                                  WS-MODO WS-TEXTO.
+
+           CALL "OVERFLOW" USING WS-OVERFLOW-SW.
+           IF WS-TRUNCATED
+               MOVE "*" TO STUB-TRUNC-FLAG
+           ELSE
+               MOVE SPACE TO STUB-TRUNC-FLAG
+           END-IF.
+
+           MOVE SPACE TO STUB-TRAN-FLAG.
+           MOVE WS-TEXTO TO STUB-TEXTO.
+
+
+      *    REGISTROS DE REVERSO/AJUSTE NO SON UN CHEQUE NUEVO - SE
+      *    DEJAN COMO UNA LINEA DE CONTROL CON EL MONTO EN NEGATIVO
+      *    ESCRITO EN PALABRAS ("MENOS ..."), SIN PASAR POR
+      *    CANCELAR (QUE NO SABE DE MONTOS CON SIGNO).
+       330-BUILD-REVERSAL-LINE.
+           COMPUTE WS-NUMERO-SIGNED = AMOUNT-WHOLE * -1.
+           CALL "CONVERT-SIGNED" USING WS-LANG WS-NUMERO-SIGNED
+                                        WS-TEXTO.
+
+           MOVE "R" TO STUB-TRAN-FLAG.
+           MOVE SPACE TO STUB-TRUNC-FLAG.
+           MOVE FUNCTION TRIM(WS-TEXTO) TO STUB-TEXTO.
+
+
+      *    LINEA FINAL DE CONTROL: EL NETO DEL LOTE (CHEQUES MENOS
+      *    REVERSOS) ESCRITO EN PALABRAS EN UNA SOLA LLAMADA A
+      *    CONVERT-AMOUNT, CON EL SUSTANTIVO "PESO"/"PESOS" DECIDIDO
+      *    POR PLURAL-SW EN VEZ DE VOLVER A CALCULARLO AQUI.
+       800-PRINT-BATCH-TOTAL.
+           MOVE FUNCTION ABS(WS-BATCH-TOTAL) TO WS-BATCH-WHOLE.
+           COMPUTE WS-BATCH-CENTS =
+               (FUNCTION ABS(WS-BATCH-TOTAL) - WS-BATCH-WHOLE) * 100.
+           MOVE WS-BATCH-WHOLE TO WS-BATCH-NUMERO.
+
+           CALL "CONVERT-AMOUNT" USING WS-LANG WS-BATCH-NUMERO
+                                        WS-BATCH-CENTS WS-TEXTO
+                                        WS-PLURAL-SW.
+
+           IF AMOUNT-SINGULAR
+               MOVE "PESO"  TO WS-NOUN
+           ELSE
+               MOVE "PESOS" TO WS-NOUN
+           END-IF.
+
+           MOVE FUNCTION TRIM(WS-TEXTO) TO TL-TEXTO.
+           MOVE WS-NOUN TO TL-NOUN.
+           MOVE TOTAL-LINE TO STUB-REC.
+           WRITE STUB-REC.
+
+
+       900-CLOSE-FILES.
+           CLOSE AMOUNT-FILE.
+           CLOSE STUB-FILE.
+
+       END PROGRAM CHECKRUN.
