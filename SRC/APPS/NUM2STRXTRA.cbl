@@ -6,44 +6,146 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       *    *****************************************
+      *    CONVENCION REGIONAL DE PUNTO DECIMAL, IGUAL
+      *    QUE LA YA USADA POR ISAMFILE
+      *    *****************************************
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *    *****************************************
       *    DECLARACION DE LIBRERIAS USADAS
       *    *****************************************
        REPOSITORY.
            PROGRAM LIBNUM2STR.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOG-FILE
+               ASSIGN "./DATA/NUM2STRXTRA-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS LOG-FILE-STATUS.
+
+           SELECT OPTIONAL BATCH-FILE
+               ASSIGN "./DATA/NUM2STRXTRA-BATCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS BATCH-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-REC             PIC X(100).
+
+       FD  BATCH-FILE.
+       01  BATCH-REC           PIC X(100).
+
        WORKING-STORAGE SECTION.
+       01  LOG-FILE-STATUS PIC XX.
+           88  LOG-FILE-OK     VALUE "00".
+
+       01  BATCH-FILE-STATUS PIC XX.
+           88  BATCH-FILE-OK   VALUE "00".
+
+       01  LOG-LINE.
+           05  LOG-NUMERO      PIC Z(11)9.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  LOG-LANG        PIC X(02).
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  LOG-VERSION     PIC X(20).
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  LOG-TEXTO       PIC X(60).
+
+       01  WS-SAVE-OPT     PIC X(01) VALUE "N".
+           88  WS-SAVE-YES     VALUE "S".
+
+       01  WS-RUN-MODE     PIC X(01) VALUE "I".
+           88  WS-MODE-INDIVIDUAL  VALUE "I".
+           88  WS-MODE-RANGE       VALUE "R".
+
+       01  WS-INPUT-MSG    PIC X(40) VALUE SPACES.
+
        01  NUMERO-INP  PIC 9(12) BLANK WHEN ZERO.
        01  NUMERO-CUR  PIC 9(12) BLANK WHEN ZERO.
-       01  TEXTO-EN    PIC x(2000).
+       01  NUMERO-START PIC 9(12) VALUE 0.
+       01  NUMERO-END   PIC 9(12) VALUE 0.
+       01  NUMERO-STEP  PIC 9(12) VALUE 1.
+       01  W-BATCH-NUM  PIC 9(12) VALUE 0.
        01  TEXTO-ES    PIC x(2000).
-       01  VERSION-EN  PIC X(20).
+       01  TEXTO-EN    PIC x(2000).
+       01  TEXTO-DE    PIC x(2000).
+       01  TEXTO-FR    PIC x(2000).
+       01  TEXTO-PO    PIC x(2000).
+       01  TEXTO-NO    PIC x(2000).
+       01  TEXTO-RO    PIC x(2000).
+       01  TEXTO-IT    PIC x(2000).
        01  VERSION-ES  PIC X(20).
+       01  VERSION-EN  PIC X(20).
+       01  VERSION-DE  PIC X(20).
+       01  VERSION-FR  PIC X(20).
+       01  VERSION-PO  PIC X(20).
+       01  VERSION-NO  PIC X(20).
+       01  VERSION-RO  PIC X(20).
+       01  VERSION-IT  PIC X(20).
        01  VERSION-APP PIC X(20) VALUE "NUM2STRXTRA (1.0)".
 
+       01  WS-PRIME-NUM    PIC X(12) VALUE ZERO.
+       01  WS-PRIME-TXT    PIC X(2000).
+
        SCREEN SECTION.
       *    *****************************************
       *    INCLUSION DE PANTALLAS
       *    *****************************************
        INCLUDE NUMBER-SCRN.
+       INCLUDE RANGE-SCRN.
 
 
        PROCEDURE DIVISION.
+           OPEN EXTEND LOG-FILE.
+           PERFORM 000-PRIME-ENGINE.
            PERFORM 000-START.
-           PERFORM 000-TEST.
+           PERFORM 000-SELECT-MODE.
+
+           IF WS-MODE-RANGE
+               OPEN EXTEND BATCH-FILE
+               PERFORM 000-BATCH
+               CLOSE BATCH-FILE
+           ELSE
+               PERFORM 000-TEST
+           END-IF.
+
+           CLOSE LOG-FILE.
            STOP  RUN.
 
+      *    LIBNUM2STR'S NAMED ENTRY POINTS (VERSION, CONVERT, ...)
+      *    ONLY RESOLVE ONCE THE MODULE HAS BEEN LOADED THROUGH ITS
+      *    UNNAMED ENTRY AT LEAST ONCE PER RUN UNIT.
+       000-PRIME-ENGINE.
+           CALL LIBNUM2STR USING WS-PRIME-NUM WS-PRIME-TXT.
+
        000-START.
-      *    CARGAR LA LIBRERIA
-           CALL LIBNUM2STR.
+      *    LLAMAR FUNCIONES DE VERSIONES
+           CALL "VERSION"   USING "ES" VERSION-ES.
+           CALL "VERSION"   USING "EN" VERSION-EN.
+           CALL "VERSION"   USING "DE" VERSION-DE.
+           CALL "VERSION"   USING "FR" VERSION-FR.
+           CALL "VERSION"   USING "PO" VERSION-PO.
+           CALL "VERSION"   USING "NO" VERSION-NO.
+           CALL "VERSION"   USING "RO" VERSION-RO.
+           CALL "VERSION"   USING "IT" VERSION-IT.
 
-      *    LLAMAR FUNCiONES DE VERSIONES
-           CALL "EN-VERSION"   USING VERSION-EN.
-           CALL "ES-VERSION"   USING VERSION-ES.
+      *    ELIGE ENTRE LA PANTALLA DE NUMERO POR NUMERO Y EL
+      *    MODO DE RANGO POR LOTE, PARA PODER REVISAR DE UN
+      *    SAQUE UN JUEGO ENTERO DE VALORES NUEVOS O CORREGIDOS.
+       000-SELECT-MODE.
+           DISPLAY SPACE.
+           DISPLAY "MODO - (I)NDIVIDUAL O (R)ANGO POR LOTE ? "
+               LINE 1 POSITION 10.
+           ACCEPT  WS-RUN-MODE LINE 1 POSITION 52.
+           IF NOT WS-MODE-RANGE
+               SET WS-MODE-INDIVIDUAL TO TRUE
+           END-IF.
 
        000-TEST.
-           MOVE "1"          TO  NUMERO-INP.
+           MOVE "123456789012"          TO  NUMERO-INP.
            MOVE  NUMERO-INP  TO  NUMERO-CUR.
 
            PERFORM 000-TEST-LOOP
@@ -52,14 +154,189 @@
        000-TEST-LOOP.
 
       *    LLAMAR FUNCIONES DE MONTO ESCRITO
-           CALL "EN-CONVERT"   USING NUMERO-INP TEXTO-EN.
-           CALL "ES-CONVERT"   USING NUMERO-INP TEXTO-ES.
+           CALL "CONVERT"   USING "ES" NUMERO-INP TEXTO-ES.
+           CALL "CONVERT"   USING "EN" NUMERO-INP TEXTO-EN.
+           CALL "CONVERT"   USING "DE" NUMERO-INP TEXTO-DE.
+           CALL "CONVERT"   USING "FR" NUMERO-INP TEXTO-FR.
+           CALL "CONVERT"   USING "PO" NUMERO-INP TEXTO-PO.
+           CALL "CONVERT"   USING "NO" NUMERO-INP TEXTO-NO.
+           CALL "CONVERT"   USING "RO" NUMERO-INP TEXTO-RO.
+           CALL "CONVERT"   USING "IT" NUMERO-INP TEXTO-IT.
 
            MOVE  NUMERO-INP  TO  NUMERO-CUR.
 
-           DISPLAY INPUT-SCREEN.
-
+           MOVE SPACES TO WS-INPUT-MSG.
            MOVE 0 TO NUMERO-INP.
+           PERFORM 000-ACCEPT-INPUT
+             WITH TEST AFTER
+             UNTIL NUMERO-INP IS NUMERIC OR NUMERO-INP = SPACES.
+
+           IF WS-SAVE-YES
+               PERFORM 000-LOG-SAVE
+           END-IF.
+
+       000-ACCEPT-INPUT.
+      *    MUESTRA LA PANTALLA Y PIDE EL SIGUIENTE NUMERO;
+      *     0 = SALIR (EL CAMPO QUEDA EN BLANCO POR BLANK WHEN
+      *    ZERO) ES SALIDA VALIDA, NO ENTRADA INVALIDA; SOLO SE
+      *    VUELVE A PEDIR CUANDO NO ES NI NUMERICO NI BLANCO.
+           DISPLAY INPUT-SCREEN.
            ACCEPT  INPUT-SCREEN.
 
+           IF NUMERO-INP IS NOT NUMERIC AND NUMERO-INP NOT = SPACES
+               MOVE "ENTRADA INVALIDA - INGRESE SOLO DIGITOS"
+                 TO WS-INPUT-MSG
+           ELSE
+               MOVE SPACES TO WS-INPUT-MSG
+           END-IF.
+
+       000-LOG-SAVE.
+      *    GRABAR LA CONVERSION ACTUAL EN EL ARCHIVO DE BITACORA
+           MOVE NUMERO-CUR      TO LOG-NUMERO.
+
+           MOVE "ES"            TO LOG-LANG.
+           MOVE VERSION-ES      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-ES) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+           MOVE "EN"            TO LOG-LANG.
+           MOVE VERSION-EN      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-EN) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+           MOVE "DE"            TO LOG-LANG.
+           MOVE VERSION-DE      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-DE) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+           MOVE "FR"            TO LOG-LANG.
+           MOVE VERSION-FR      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-FR) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+           MOVE "PO"            TO LOG-LANG.
+           MOVE VERSION-PO      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-PO) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+           MOVE "NO"            TO LOG-LANG.
+           MOVE VERSION-NO      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-NO) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+           MOVE "RO"            TO LOG-LANG.
+           MOVE VERSION-RO      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-RO) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+           MOVE "IT"            TO LOG-LANG.
+           MOVE VERSION-IT      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-IT) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO LOG-REC.
+           WRITE LOG-REC.
+
+      *    RECORRE UN RANGO COMPLETO (INICIAL/FINAL/PASO) Y DEJA
+      *    EN NUM2STRXTRA-BATCH UNA LINEA POR NUMERO E IDIOMA, PARA
+      *    QUE UN JUEGO NUEVO O CORREGIDO DE PALABRAS SE PUEDA
+      *    REVISAR DE UNA SOLA VEZ EN VEZ DE NUMERO POR NUMERO.
+       000-BATCH.
+           PERFORM 000-BATCH-ACCEPT-INPUT
+             WITH TEST AFTER
+             UNTIL NUMERO-STEP > 0
+               AND NUMERO-END >= NUMERO-START.
+
+           PERFORM 000-BATCH-LOOP
+             VARYING W-BATCH-NUM
+             FROM NUMERO-START BY NUMERO-STEP
+             UNTIL W-BATCH-NUM > NUMERO-END.
+
+       000-BATCH-ACCEPT-INPUT.
+      *    MUESTRA LA PANTALLA Y PIDE INICIAL/FINAL/PASO; SI EL
+      *    RANGO NO ES VALIDO, VUELVE A PEDIRLO.
+           DISPLAY RANGE-SCREEN.
+           ACCEPT  RANGE-SCREEN.
+
+           IF NUMERO-STEP = 0 OR NUMERO-END < NUMERO-START
+               MOVE "RANGO INVALIDO - FINAL >= INICIAL Y PASO > 0"
+                 TO WS-INPUT-MSG
+           ELSE
+               MOVE SPACES TO WS-INPUT-MSG
+           END-IF.
+
+       000-BATCH-LOOP.
+      *    LLAMAR FUNCIONES DE MONTO ESCRITO PARA EL NUMERO ACTUAL
+           CALL "CONVERT"   USING "ES" W-BATCH-NUM TEXTO-ES.
+           CALL "CONVERT"   USING "EN" W-BATCH-NUM TEXTO-EN.
+           CALL "CONVERT"   USING "DE" W-BATCH-NUM TEXTO-DE.
+           CALL "CONVERT"   USING "FR" W-BATCH-NUM TEXTO-FR.
+           CALL "CONVERT"   USING "PO" W-BATCH-NUM TEXTO-PO.
+           CALL "CONVERT"   USING "NO" W-BATCH-NUM TEXTO-NO.
+           CALL "CONVERT"   USING "RO" W-BATCH-NUM TEXTO-RO.
+           CALL "CONVERT"   USING "IT" W-BATCH-NUM TEXTO-IT.
+
+           MOVE W-BATCH-NUM TO NUMERO-CUR.
+
+           PERFORM 000-BATCH-SAVE.
+
+       000-BATCH-SAVE.
+      *    GRABAR LA CONVERSION DEL NUMERO ACTUAL EN EL ARCHIVO
+      *    DE LOTE, UNA LINEA POR IDIOMA, IGUAL FORMATO QUE
+      *    000-LOG-SAVE.
+           MOVE NUMERO-CUR      TO LOG-NUMERO.
+
+           MOVE "ES"            TO LOG-LANG.
+           MOVE VERSION-ES      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-ES) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
+           MOVE "EN"            TO LOG-LANG.
+           MOVE VERSION-EN      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-EN) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
+           MOVE "DE"            TO LOG-LANG.
+           MOVE VERSION-DE      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-DE) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
+           MOVE "FR"            TO LOG-LANG.
+           MOVE VERSION-FR      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-FR) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
+           MOVE "PO"            TO LOG-LANG.
+           MOVE VERSION-PO      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-PO) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
+           MOVE "NO"            TO LOG-LANG.
+           MOVE VERSION-NO      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-NO) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
+           MOVE "RO"            TO LOG-LANG.
+           MOVE VERSION-RO      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-RO) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
+           MOVE "IT"            TO LOG-LANG.
+           MOVE VERSION-IT      TO LOG-VERSION.
+           MOVE FUNCTION TRIM(TEXTO-IT) TO LOG-TEXTO.
+           MOVE LOG-LINE        TO BATCH-REC.
+           WRITE BATCH-REC.
+
        END PROGRAM NUM2STRXTRA.
